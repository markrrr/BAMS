@@ -0,0 +1,39 @@
+identification division.
+program-id. LogAttendeeChange is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional ChangeLogFile assign to ChangeLogFileName
+            organization is line sequential
+            file status is ChangeLogStatus.
+
+data division.
+file section.
+    fd ChangeLogFile.
+        copy AttendeeChangeLogEntry.
+
+working-storage section.
+    01 ChangeLogStatus pic x(2).
+    01 ChangeLogFileName pic x(24) value "attendee-changelog.log".
+
+linkage section.
+    01 LogAuthCode   pic x(6).
+    01 LogFieldName  pic x(16).
+    01 LogOldValue   pic x(30).
+    01 LogNewValue   pic x(30).
+
+procedure division using LogAuthCode, LogFieldName, LogOldValue, LogNewValue.
+    move LogAuthCode to ChangeLogAuthCode
+    move function current-date(1:15) to ChangeLogTimestamp
+    move LogFieldName to ChangeLogFieldName
+    move LogOldValue to ChangeLogOldValue
+    move LogNewValue to ChangeLogNewValue
+
+    open extend ChangeLogFile
+        write AttendeeChangeLogEntry
+    close ChangeLogFile
+    goback
+    .
+
+end program LogAttendeeChange.
