@@ -0,0 +1,32 @@
+identification division.
+function-id. createAuthCode.
+
+environment division.
+configuration section.
+    repository.
+        function all intrinsic.
+
+data division.
+working-storage section.
+    01 HexDigits pic x(16) value "0123456789ABCDEF".
+    01 CharPosition pic 99.
+    01 HexPick pic 99.
+    01 RandomSeeded pic 9 value 0.
+
+linkage section.
+    01 GeneratedAuthCode pic x(6).
+
+procedure division returning GeneratedAuthCode.
+    if RandomSeeded equal to 0
+        move 1 to RandomSeeded
+        compute HexPick = function random(function numval(function current-date(9:8)))
+    end-if
+
+    move spaces to GeneratedAuthCode
+    perform varying CharPosition from 1 by 1 until CharPosition > 6
+        compute HexPick = function mod(function random * 1000, 16) + 1
+        move HexDigits(HexPick:1) to GeneratedAuthCode(CharPosition:1)
+    end-perform
+    .
+
+end function createAuthCode.
