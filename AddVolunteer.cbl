@@ -0,0 +1,52 @@
+identification division.
+program-id. AddVolunteer is initial.
+
+environment division.
+configuration section.
+    repository.
+        function createAuthCode.
+
+input-output section.
+    file-control.
+        select optional VolunteersFile assign to VolunteerFileName
+            organization is indexed
+            access mode is dynamic
+            record key is VolunteerAuthCode
+            file status is VolunteerStatus.
+
+data division.
+file section.
+    fd VolunteersFile.
+        copy Volunteer replacing Volunteer by
+            ==VolunteerRecord.
+            88 EndOfVolunteersFile value high-values==.
+
+local-storage section.
+    01 VolunteerStatus   pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+linkage section.
+    01 VolunteerFileName pic x(20) value "volunteers.dat".
+    copy Volunteer replacing Volunteer by ==ThisVolunteer==.
+
+procedure division using VolunteerFileName, ThisVolunteer.
+    if VolunteerAuthCode of ThisVolunteer equal to spaces
+        move createAuthCode() to VolunteerAuthCode of ThisVolunteer
+    end-if
+
+    open i-o VolunteersFile
+        write VolunteerRecord from ThisVolunteer
+            invalid key
+                if RecordExists
+                    display "Record for " VolunteerName of ThisVolunteer " already exists"
+                else
+                    display "Error - status is " VolunteerStatus
+                end-if
+        end-write
+    close VolunteersFile
+    goback
+    .
+
+end program AddVolunteer.
