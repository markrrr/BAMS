@@ -0,0 +1,11 @@
+01 WaitingListEntry.
+    05 WaitingListAuthCode     pic x(6).
+    05 WaitingListDate         pic x(8).
+    05 WaitingListName         pic x(30).
+    05 WaitingListEmail        pic x(30).
+    05 WaitingListPhone        pic x(15).
+    05 WaitingListArrivalDay   pic x(3).
+    05 WaitingListDepartureDay pic x(3).
+    05 WaitingListNumberOfKids pic 9.
+    05 WaitingListConcessionFlag pic x.
+    05 WaitingListAmountToPay  pic 999.
