@@ -0,0 +1,87 @@
+identification division.
+program-id. GetPaymentMethodBreakdown is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 CashCount  pic 9(4) value zero.
+    01 CashTotal  pic 9(5) value zero.
+    01 CardCount  pic 9(4) value zero.
+    01 CardTotal  pic 9(5) value zero.
+    01 BankCount  pic 9(4) value zero.
+    01 BankTotal  pic 9(5) value zero.
+    01 UnknownCount pic 9(4) value zero.
+    01 UnknownTotal pic 9(5) value zero.
+    01 GrandTotal pic 9(6) value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeePaid of AttendeeRecord
+                evaluate true
+                    when PaymentMethodIsCash of AttendeeRecord
+                        add 1 to CashCount
+                        add AmountPaid of AttendeeRecord to CashTotal
+                    when PaymentMethodIsCard of AttendeeRecord
+                        add 1 to CardCount
+                        add AmountPaid of AttendeeRecord to CardTotal
+                    when PaymentMethodIsBankTransfer of AttendeeRecord
+                        add 1 to BankCount
+                        add AmountPaid of AttendeeRecord to BankTotal
+                    when other
+                        add 1 to UnknownCount
+                        add AmountPaid of AttendeeRecord to UnknownTotal
+                end-evaluate
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    add CashTotal CardTotal BankTotal UnknownTotal giving GrandTotal
+    perform PrintReport
+    goback
+    .
+
+PrintReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "PAYMENT METHOD BREAKDOWN (for bank reconciliation)"
+    display " "
+    display "Method          Count    Total"
+    display "--------------  -----  -------"
+    display "Cash            " CashCount "  " CashTotal
+    display "Card            " CardCount "  " CardTotal
+    display "Bank transfer   " BankCount "  " BankTotal
+    if UnknownCount > zero
+        display "Unrecorded      " UnknownCount "  " UnknownTotal
+    end-if
+    display "--------------  -----  -------"
+    display "Total                  " GrandTotal
+    .
+
+end program GetPaymentMethodBreakdown.
