@@ -30,8 +30,10 @@ linkage section.
     01 NumberOnSite pic 999 value zero.
     01 NumberToArrive pic 999 value zero.
     01 TotalAttendees pic 999 value zero.
+    01 NumberOfCancellations pic 99 value zero.
+    01 NumberOfNoShows pic 99 value zero.
 
-procedure division using AttendeeFileName, by reference TotalAttendees, NumberOnSite, NumberToArrive, NumberKidsOnSite, NumberKidsToArrive.
+procedure division using AttendeeFileName, by reference TotalAttendees, NumberOnSite, NumberToArrive, NumberKidsOnSite, NumberKidsToArrive, NumberOfCancellations, NumberOfNoShows.
     move zeroes to AuthCode of AttendeeRecord
     start AttendeesFile key is greater than AuthCode of AttendeeRecord
     open input AttendeesFile
@@ -46,6 +48,10 @@ procedure division using AttendeeFileName, by reference TotalAttendees, NumberOn
                 when AttendeeComing of AttendeeRecord
                     add 1 to NumberToArrive
                     add NumberOfKids of AttendeeRecord to NumberKidsToArrive
+                when AttendeeCancelled of AttendeeRecord
+                    add 1 to NumberOfCancellations
+                when AttendeeNoShow of AttendeeRecord
+                    add 1 to NumberOfNoShows
             end-evaluate
             add 1 to TotalAttendees
             read AttendeesFile next record
