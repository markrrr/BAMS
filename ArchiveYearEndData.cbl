@@ -0,0 +1,26 @@
+identification division.
+program-id. ArchiveYearEndData is initial.
+
+environment division.
+
+data division.
+working-storage section.
+    01 ArchiveYear pic x(4) value spaces.
+    01 ArchiveFileName pic x(20) value spaces.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    move function current-date(1:4) to ArchiveYear
+    string
+        "archive-" delimited by size
+        ArchiveYear delimited by size
+        ".dat" delimited by size
+        into ArchiveFileName
+    call "C$COPY" using AttendeeFileName, ArchiveFileName, 0
+    display "Archived " function trim(AttendeeFileName) " to " function trim(ArchiveFileName)
+    goback
+    .
+
+end program ArchiveYearEndData.
