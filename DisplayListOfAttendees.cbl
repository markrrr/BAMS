@@ -10,6 +10,10 @@ input-output section.
             record key is AuthCode
             file status is AttendeeStatus.
 
+        select optional CheckpointFile assign to CheckpointFileName
+            organization is line sequential
+            file status is CheckpointStatus.
+
 data division.
 file section.
     fd AttendeesFile.
@@ -17,30 +21,140 @@ file section.
             ==AttendeeRecord.
             88 EndOfAttendeesFile value high-values==.
 
+    fd CheckpointFile.
+        01 CheckpointLine.
+            05 CheckpointAuthCode        pic x(6).
+            05 filler                    pic x.
+            05 CheckpointTotalAttendees  pic 9(3).
+            05 filler                    pic x.
+            05 CheckpointTotalKids       pic 99.
+
 working-storage section.
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    01 LinesOnPage pic 99 value zero.
+    01 LinesPerPage pic 99 value 20.
+    01 PageNumber pic 999 value zero.
+    01 GrandTotalAttendees pic 999 value zero.
+    01 GrandTotalKids pic 99 value zero.
+
+    01 ReportLine.
+        05 ReportLineName    pic x(30).
+        05 ReportLineArrival pic x(10).
+        05 ReportLineKids    pic z9.
+        05 filler            pic x(5).
+        05 ReportLinePaid    pic x(10).
+
+    01 CheckpointFileName pic x(24) value "roster-report.ckp".
+    01 CheckpointStatus pic x(2).
+        88 CheckpointFound values "00", "05".
+        88 CheckpointMissing value "35".
+    01 CheckpointInterval pic 99 value 25.
+    01 RecordsSinceCheckpoint pic 99 value zero.
+    01 ResumeAnswer pic x value "N".
+        88 ResumeFromCheckpoint value "Y", "y".
+    01 StartingAuthCode pic x(6) value low-values.
+
 linkage section.
     01 AttendeeFileName pic x(20) value "attendees.dat".
 
 procedure division using AttendeeFileName.
-    move zeroes to AuthCode of AttendeeRecord
+    perform OfferResumeFromCheckpoint
+
+    move StartingAuthCode to AuthCode of AttendeeRecord
     start AttendeesFile key is greater than AuthCode of AttendeeRecord
     open input AttendeesFile
         read AttendeesFile next record
             at end set EndOfAttendeesFile to true
         end-read
         perform until EndOfAttendeesFile
-            display AttendeeRecord
+            if LinesOnPage equal to zero
+                perform PrintPageHeader
+            end-if
+            perform PrintAttendeeLine
+            add 1 to GrandTotalAttendees
+            add NumberOfKids of AttendeeRecord to GrandTotalKids
+            if LinesOnPage >= LinesPerPage
+                move zero to LinesOnPage
+            end-if
+            add 1 to RecordsSinceCheckpoint
+            if RecordsSinceCheckpoint >= CheckpointInterval
+                perform WriteCheckpoint
+            end-if
             read AttendeesFile next record
                 at end set EndOfAttendeesFile to true
             end-read
         end-perform
     close AttendeesFile
+    perform PrintGrandTotal
+    call "CBL_DELETE_FILE" using CheckpointFileName
     goback
     .
 
+OfferResumeFromCheckpoint section.
+    open input CheckpointFile
+    if CheckpointFound
+        read CheckpointFile
+            at end set CheckpointMissing to true
+        end-read
+        close CheckpointFile
+        if CheckpointFound
+            display "Previous roster report run stopped after AuthCode "
+                CheckpointAuthCode ". Resume from there? (Y/N) "
+                with no advancing
+            accept ResumeAnswer from console
+            if ResumeFromCheckpoint
+                move CheckpointAuthCode to StartingAuthCode
+                move CheckpointTotalAttendees to GrandTotalAttendees
+                move CheckpointTotalKids to GrandTotalKids
+            else
+                move low-values to StartingAuthCode
+            end-if
+        end-if
+    else
+        close CheckpointFile
+    end-if
+    .
+
+WriteCheckpoint section.
+    move zero to RecordsSinceCheckpoint
+    open output CheckpointFile
+        move AuthCode of AttendeeRecord to CheckpointAuthCode
+        move GrandTotalAttendees to CheckpointTotalAttendees
+        move GrandTotalKids to CheckpointTotalKids
+        write CheckpointLine
+    close CheckpointFile
+    .
+
+PrintPageHeader section.
+    add 1 to PageNumber
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "ATTENDEE ROSTER REPORT" "                              Page " PageNumber
+    display " "
+    display "AuthCode  Name                           Arrival    Kids       Paid"
+    display "--------  ------------------------------ ---------- ---------- ----------"
+    move zero to LinesOnPage
+    .
+
+PrintAttendeeLine section.
+    move AttendeeName of AttendeeRecord to ReportLineName
+    move ArrivalDay of AttendeeRecord to ReportLineArrival
+    move NumberOfKids of AttendeeRecord to ReportLineKids
+    move spaces to ReportLinePaid
+    evaluate true
+        when AttendeePaid of AttendeeRecord move "Paid" to ReportLinePaid
+        when AttendeeNotPaid of AttendeeRecord move "Not paid" to ReportLinePaid
+    end-evaluate
+    display AuthCode of AttendeeRecord "  " ReportLine
+    add 1 to LinesOnPage
+    .
+
+PrintGrandTotal section.
+    display "--------  ------------------------------ ---------- ---------- ----------"
+    display "Total attendees: " GrandTotalAttendees "    Total kids: " GrandTotalKids
+    .
+
 end program DisplayListOfAttendees.
