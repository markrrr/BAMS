@@ -0,0 +1,6 @@
+01 PricingTable.
+    05 AdultRate           pic 999 value 40.
+    05 ChildRate           pic 999 value 15.
+    05 EarlyBirdRate       pic 999 value 30.
+    05 EarlyBirdCutoffDate pic x(8) value "20260601".
+    05 ConcessionRate      pic 999 value 25.
