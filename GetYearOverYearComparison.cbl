@@ -0,0 +1,69 @@
+identification division.
+program-id. GetYearOverYearComparison is initial.
+
+environment division.
+
+data division.
+working-storage section.
+    01 ThisYearTotalAttendees pic 999 value zero.
+    01 ThisYearOnSite pic 999 value zero.
+    01 ThisYearToArrive pic 999 value zero.
+    01 ThisYearKidsOnSite pic 99 value zero.
+    01 ThisYearKidsToArrive pic 99 value zero.
+    01 ThisYearCancellations pic 99 value zero.
+    01 ThisYearNoShows pic 99 value zero.
+    01 ThisYearTotalPaid pic 9(4) value zero.
+    01 ThisYearTotalToPay pic 9(4) value zero.
+    01 ThisYearRefundsDue pic 9(4) value zero.
+    01 ThisYearRefunded pic 9(4) value zero.
+
+    01 LastYearTotalAttendees pic 999 value zero.
+    01 LastYearOnSite pic 999 value zero.
+    01 LastYearToArrive pic 999 value zero.
+    01 LastYearKidsOnSite pic 99 value zero.
+    01 LastYearKidsToArrive pic 99 value zero.
+    01 LastYearCancellations pic 99 value zero.
+    01 LastYearNoShows pic 99 value zero.
+    01 LastYearTotalPaid pic 9(4) value zero.
+    01 LastYearTotalToPay pic 9(4) value zero.
+    01 LastYearRefundsDue pic 9(4) value zero.
+    01 LastYearRefunded pic 9(4) value zero.
+
+linkage section.
+    01 ThisYearFileName pic x(20) value spaces.
+    01 LastYearFileName pic x(20) value spaces.
+
+procedure division using ThisYearFileName, LastYearFileName.
+    call "GetAttendeeStats"
+        using by content ThisYearFileName,
+        by reference ThisYearTotalAttendees, ThisYearOnSite, ThisYearToArrive,
+        ThisYearKidsOnSite, ThisYearKidsToArrive, ThisYearCancellations, ThisYearNoShows
+    call "GetFinancialStats"
+        using by content ThisYearFileName,
+        by reference ThisYearTotalPaid, ThisYearTotalToPay, ThisYearRefundsDue,
+        ThisYearRefunded
+
+    call "GetAttendeeStats"
+        using by content LastYearFileName,
+        by reference LastYearTotalAttendees, LastYearOnSite, LastYearToArrive,
+        LastYearKidsOnSite, LastYearKidsToArrive, LastYearCancellations, LastYearNoShows
+    call "GetFinancialStats"
+        using by content LastYearFileName,
+        by reference LastYearTotalPaid, LastYearTotalToPay, LastYearRefundsDue,
+        LastYearRefunded
+
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "YEAR-OVER-YEAR COMPARISON REPORT"
+    display " "
+    display "                       This year  Last year"
+    display "Total attendees:       " ThisYearTotalAttendees "       " LastYearTotalAttendees
+    display "Cancellations:         " ThisYearCancellations "         " LastYearCancellations
+    display "No-shows:              " ThisYearNoShows "         " LastYearNoShows
+    display "Total paid:            " ThisYearTotalPaid "       " LastYearTotalPaid
+    display "Outstanding:           " ThisYearTotalToPay "       " LastYearTotalToPay
+    display "Refunds due:           " ThisYearRefundsDue "       " LastYearRefundsDue
+    display "Refunded:              " ThisYearRefunded "       " LastYearRefunded
+    goback
+    .
+
+end program GetYearOverYearComparison.
