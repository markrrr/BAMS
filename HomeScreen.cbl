@@ -19,9 +19,16 @@ local-storage section.
         02 KidsToArrive pic 99 value zero.
         02 KidsToArriveToday pic 99 value zero.
         02 NumberOfCancellations pic 99 value zero.
+        02 NumberOfNoShows pic 99 value zero.
         02 TotalEstimatedAttendees pic 999 value zero.
         02 TotalEstimatedKids pic 99 value zero.
 
+    01 TotalPaid pic 9(4) value zero.
+    01 TotalToPay pic 9(4) value zero.
+    01 TotalRefundsDue pic 9(4) value zero.
+    01 TotalRefunded pic 9(4) value zero.
+    01 TotalForecastedIncome pic 9(5) value zero.
+
     01 Command pic x.
     01 CurrentDayOfWeek pic 9 value zero.
     01 DaysOfTheWeek value "MonTueWedThuFriSatSun".
@@ -29,7 +36,11 @@ local-storage section.
 
     copy Operation.
 
+    copy SiteCapacity.
+    01 CapacityAlert pic x(32) value spaces.
+
     01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 NewAttendeesFileName pic x(20) value spaces.
 
 screen section.
     01 HomeScreen background-color 0 foreground-color 2 highlight.
@@ -56,30 +67,75 @@ screen section.
         03 pic z9 line 13 column plus 8 from TotalEstimatedKids.
         03 line 16 column 45 value "Kids to arrive today: ".
         03 pic z9 line 16 column plus 2 from KidsToArriveToday.
-        03 line 24 column 1 value "Commands: F2 View, F3 Add, F10 Exit                                           " reverse-video.
+        03 line 18 column 5 value "Cancellations: ".
+        03 pic z9 line 18 column plus 1 from NumberOfCancellations.
+        03 line 18 column 30 value "No-shows: ".
+        03 pic z9 line 18 column plus 1 from NumberOfNoShows.
+        03 line 19 column 5 value "Collected: $".
+        03 pic zzzz9 line 19 column plus 1 from TotalPaid.
+        03 line 19 column 30 value "Outstanding: $".
+        03 pic zzzz9 line 19 column plus 1 from TotalToPay.
+        03 line 19 column 55 value "Refunds due: $".
+        03 pic zzzz9 line 19 column plus 1 from TotalRefundsDue.
+        03 line 20 column 5 from CapacityAlert reverse-video blink.
+        03 line 20 column 45 value "Forecasted income: $".
+        03 pic zzzzz9 line 20 column plus 1 from TotalForecastedIncome.
+        03 line 21 column 5 value "Event file: ".
+        03 line 21 column plus 1 from AttendeesFileName.
+        03 line 24 column 1 value "Commands: F2 View, F3 Add, F4 Headcount, F5 Gate Scan, F6 Forecast, F7 Sign-In Sheet, F8 Switch File, F10 Exit" reverse-video.
         03 line 24 column 78 to Command.
 
 procedure division.
     perform until OperationIsExit
         call "GetAttendeeStats"
             using by content AttendeesFileName,
-            by reference PeopleSignedUp, PeopleOnSite, PeopleToArrive, KidsOnSite, KidsToArrive
+            by reference PeopleSignedUp, PeopleOnSite, PeopleToArrive, KidsOnSite, KidsToArrive,
+            NumberOfCancellations, NumberOfNoShows
         add PeopleToArrive to PeopleOnSite giving TotalEstimatedAttendees
         add KidsToArrive to KidsOnSite giving TotalEstimatedKids
 
+        call "GetFinancialStats"
+            using by content AttendeesFileName,
+            by reference TotalPaid, TotalToPay, TotalRefundsDue, TotalRefunded
+        add TotalPaid, TotalToPay giving TotalForecastedIncome
+
+        if TotalEstimatedAttendees >= SiteCapacity
+            move "** SITE OVER CAPACITY **" to CapacityAlert
+        else
+            move spaces to CapacityAlert
+        end-if
+
         accept CurrentDayOfWeek from day-of-week
-        call "ThoseToArriveOnDay"
+        call "GetAttendeesToArriveOnDay"
             using by content AttendeesFileName,
             by content DayOfTheWeek(CurrentDayOfWeek),
             by reference PeopleToArriveToday, KidsToArriveToday
         accept HomeScreen from crt end-accept
         evaluate true
-            when OperationIsView call "ViewScreen"
-            when OperationIsAdd  call "AddScreen"
+            when OperationIsView call "ViewScreen" using by content AttendeesFileName
+            when OperationIsAdd  call "AddScreen" using by content AttendeesFileName
+            when OperationIsEdit call "GetNightlyHeadcountReport" using by content AttendeesFileName
+            when OperationIsToggleStatus call "GetArrivalForecastReport" using by content AttendeesFileName
+            when OperationIsGateScan call "GateScanScreen" using by content AttendeesFileName
+            when OperationIsTogglePaid call "PrintSignInSheet" using by content AttendeesFileName
+            when OperationIsSave perform SwitchEventFile
         end-evaluate
     end-perform
 
     goback
     .
 
+SwitchEventFile section.
+    display " "
+    display "Current event file: " function trim(AttendeesFileName)
+    display "Enter event file name to switch to (blank for attendees.dat, e.g. an archived file): " with no advancing
+    move spaces to NewAttendeesFileName
+    accept NewAttendeesFileName from console
+    if NewAttendeesFileName equal to spaces
+        move "attendees.dat" to AttendeesFileName
+    else
+        move NewAttendeesFileName to AttendeesFileName
+    end-if
+    .
+
 end program HomeScreen.
