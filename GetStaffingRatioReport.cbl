@@ -0,0 +1,48 @@
+identification division.
+program-id. GetStaffingRatioReport is initial.
+
+data division.
+working-storage section.
+    copy StaffingRatio.
+
+    01 TotalAttendees pic 999 value zero.
+    01 NumberOnSite pic 999 value zero.
+    01 NumberToArrive pic 999 value zero.
+    01 NumberKidsOnSite pic 99 value zero.
+    01 NumberKidsToArrive pic 99 value zero.
+    01 NumberOfCancellations pic 99 value zero.
+    01 NumberOfNoShows pic 99 value zero.
+
+    01 NumberOfAdultsOnSite pic 999 value zero.
+    01 MaximumKidsForAdultsOnSite pic 9(4) value zero.
+    01 RatioStatus pic x(32) value spaces.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    call "GetAttendeeStats"
+        using by content AttendeeFileName,
+        by reference TotalAttendees, NumberOnSite, NumberToArrive,
+        NumberKidsOnSite, NumberKidsToArrive, NumberOfCancellations, NumberOfNoShows
+
+    move NumberOnSite to NumberOfAdultsOnSite
+    compute MaximumKidsForAdultsOnSite = NumberOfAdultsOnSite * MaximumKidsPerAdult
+
+    if NumberKidsOnSite > MaximumKidsForAdultsOnSite
+        move "** RATIO BELOW POLICY MINIMUM **" to RatioStatus
+    else
+        move "ok" to RatioStatus
+    end-if
+
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "SITE HEADCOUNT / ADULT:CHILD STAFFING RATIO REPORT"
+    display " "
+    display "Adults on site: " NumberOfAdultsOnSite
+    display "Kids on site:   " NumberKidsOnSite
+    display "Policy minimum: 1 adult per " MaximumKidsPerAdult " kids"
+    display "Status:         " RatioStatus
+    goback
+    .
+
+end program GetStaffingRatioReport.
