@@ -0,0 +1,82 @@
+identification division.
+program-id. PrintAttendeeBarcodes is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select BarcodeFile assign to BarcodeFileName
+            organization is line sequential
+            file status is BarcodeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    fd BarcodeFile
+        record contains 80 characters.
+        01 BarcodeLine pic x(80).
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 BarcodeStatus pic x(2).
+        88 BarcodeOk value "00".
+
+    01 BarcodeText pic x(8).
+    01 LabelsPrinted pic 9(4) value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 BarcodeFileName pic x(30) value "attendee-barcodes.txt".
+
+procedure division using AttendeeFileName, BarcodeFileName.
+    open output BarcodeFile
+
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if not AttendeeCancelled of AttendeeRecord
+                perform WriteBarcodeLabel
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    close BarcodeFile
+
+    display "Barcode labels printed: " LabelsPrinted
+    goback
+    .
+
+WriteBarcodeLabel section.
+    call "GenerateBarcodeText"
+        using by content AuthCode of AttendeeRecord,
+        by reference BarcodeText
+    move spaces to BarcodeLine
+    string
+        function trim(AttendeeName of AttendeeRecord) delimited by size " "
+        BarcodeText delimited by size
+        into BarcodeLine
+    end-string
+    write BarcodeLine
+    add 1 to LabelsPrinted
+    .
+
+end program PrintAttendeeBarcodes.
