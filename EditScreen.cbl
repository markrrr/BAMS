@@ -8,6 +8,7 @@ configuration section.
     special-names.
         crt status is Operation.
         class HexNumber is "0" thru "9", "A" thru "F", "a" thru "f".
+        class PhoneChars is "0" thru "9", "-", " ", "+", "(", ")".
 
     repository.
         function createAuthCode.
@@ -25,9 +26,24 @@ local-storage section.
     01 AddAttendeeFlag pic 9 value 0.
         88 AddAttendeeFlagOn value 1 when set to false is 0.
 
-    01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 MerchandiseFileName pic x(20) value "merchandise.dat".
+    01 WaitingListFileName pic x(20) value "waitinglist.dat".
+    01 WaitingListPromoted pic 9 value zero.
+    01 BalanceOwed pic 999 value zero.
+    copy EventWindow.
+    copy EventCalendarTable.
+    01 ArrivalDayIndex pic 9 value zero.
+    01 TodaysDate pic x(8) value spaces.
+    copy MerchandiseOrder.
+    01 PaymentMethodEntry pic x value space.
+    01 ValidationMessage pic x(50) value spaces.
+    01 ReadyToSave pic 9 value zero.
+        88 TimeToExit value 1.
+    01 AtSignCount pic 9 value zero.
+    01 DotCount pic 9 value zero.
 
 linkage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
     copy Attendee.
 
 screen section.
@@ -37,63 +53,174 @@ screen section.
         03 line 2 column 1 value "AuthCode:".
         03 line 2 column 15 from AuthCode.
         03 line 4 column 1 value "Name:".
-        03 line 4 column 15 using Name required.
+        03 line 4 column 15 using AttendeeName required.
         03 line 6 column 1 value "Email:".
         03 line 6 column 15 using Email.
         03 line 8 column 1 value "Telephone:".
         03 line 8 column 15 using Telephone.
+        03 line 10 column 55 value "Group:".
+        03 line 10 column 64 using GroupID.
         03 line 10 column 1 value "Arrival day:".
         03 line 10 column 15 from ArrivalDay.
         03 line 10 column plus 2 value "(Wed/Thu/Fri/Sat)".
+        03 line 11 column 1 value "Departure day:".
+        03 line 11 column 15 using DepartureDay.
+        03 line 11 column plus 2 value "(Thu/Fri/Sat/Sun)".
         03 line 12 column 1 value "Status:".
         03 line 12 column 15 from AttendanceStatus.
-        03 line 12 column plus 2 value "(A = arrived, C = coming, X = cancelled)".
+        03 line 12 column plus 2 value "(A=arrived C=coming X=cancelled S=no-show)".
+        03 line 13 column 1 value "Refund owed:".
+        03 pic 999 line 13 column 15 using RefundAmount.
+        03 line 13 column 30 value "Refund date:".
+        03 line 13 column 43 using RefundDate.
         03 line 14 column 1 value "Kids:".
         03 pic 9 line 14 column 15 using NumberOfKids required.
         03 line 16 column 1 value "Pay amount:".
         03 pic 999 line 16 column 15 using AmountToPay required full.
+        03 line 16 column 30 value "Paid so far:".
+        03 pic 999 line 16 column 43 using AmountPaid full.
+        03 line 16 column 55 value "Balance:".
+        03 pic 999 line 16 column 64 from BalanceOwed.
         03 line 18 column 1 value "Paid?:".
         03 line 18 column 15 from PaymentStatus.
+        03 line 18 column 30 value "Method(C/K/B):".
+        03 line 18 column 45 from PaymentMethod.
         03 line 20 column 1 value "Diet issues:".
         03 line 20 column 15 using Diet.
-        03 line 24 column 1 value "Commands: F1 Home; Toggle: F5 Arrival, F6 Status, F7 Paid; F8 Save, F10 Exit  " reverse-video highlight.
+        03 line 21 column 1 value "Vegan(Y/N):".
+        03 line 21 column 15 using DietVegan.
+        03 line 21 column 30 value "Veggie(Y/N):".
+        03 line 21 column 43 using DietVegetarian.
+        03 line 21 column 55 value "GlutenFree(Y/N):".
+        03 line 21 column 72 using DietGlutenFree.
+        03 line 22 column 1 value "Allergy(Y/N):".
+        03 line 22 column 15 using DietAllergy.
+        03 line 19 column 1 value "Welfare(Y/N):".
+        03 line 19 column 15 using WelfareFlag.
+        03 line 19 column 30 value "Photo OK(Y/N):".
+        03 line 19 column 45 using PhotoConsent.
+        03 line 23 column 1 value "Emergency contact:".
+        03 line 23 column 21 using EmergencyContactName.
+        03 line 23 column 52 using EmergencyContactPhone.
+        03 line 3 column 1 from ValidationMessage reverse-video blink.
+        03 line 24 column 1 value "Commands: F1 Home; Toggle:F5 Arrival,F6 Status,F7 Paid; F8 Save,F9 Merch,F10 Exit" reverse-video highlight.
         03 line 24 column 78 to Command.
 
-procedure division using Attendee.
+procedure division using AttendeesFileName, Attendee.
 
     if AuthCode of Attendee not equal to "000000" then
         set AddAttendeeFlagOn to false
     end-if
 
-    perform until OperationIsBack or OperationIsExit or OperationIsSave
+    call "LoadEventCalendar" using by reference EventCalendarTable, NumberOfEventDays
+
+    perform until OperationIsBack or OperationIsExit or TimeToExit
+        if AmountToPay > AmountPaid
+            subtract AmountPaid from AmountToPay giving BalanceOwed
+        else
+            move zero to BalanceOwed
+        end-if
         accept EditAttendeeScreen from crt end-accept
         evaluate true
             when OperationIsSave
-                evaluate true
-                    when AddAttendeeFlagOn call "AddAttendee" using by content AttendeesFileName, Attendee
-                    when not AddAttendeeFlagOn call "UpdateAttendee" using by content AttendeesFileName, Attendee
-                end-evaluate
+                perform ValidateContactInfo
+                if ValidationMessage equal to spaces
+                    evaluate true
+                        when AddAttendeeFlagOn call "AddAttendee" using by content AttendeesFileName, by reference Attendee
+                        when not AddAttendeeFlagOn call "UpdateAttendee" using by content AttendeesFileName, Attendee
+                    end-evaluate
+                    set TimeToExit to true
+                end-if
             when OperationIsTogglePaid
                 evaluate true
                     when AttendeePaid set AttendeeNotPaid to true
-                    when AttendeeNotPaid set AttendeePaid to true
+                    when AttendeeNotPaid
+                        set AttendeePaid to true
+                        move AmountToPay to AmountPaid
+                        move function current-date(1:8) to DatePaid
+                        perform TakePaymentMethod
                 end-evaluate
             when OperationIsToggleArrivalDay
-                evaluate true
-                    when ArrivalDayIsWednesday set ArrivalDayIsThursday to true
-                    when ArrivalDayIsThursday set ArrivalDayIsFriday to true
-                    when ArrivalDayIsFriday set ArrivalDayIsSaturday to true
-                    when ArrivalDayIsSaturday set ArrivalDayIsWednesday to true
-                end-evaluate
+                perform ToggleArrivalDay
+            when OperationIsIncident
+                perform TakeMerchandiseOrder
             when OperationIsToggleStatus
+                move function current-date(1:8) to TodaysDate
                 evaluate true
+                    when AttendeeComing and TodaysDate > EventWindowClosedDate
+                        set AttendeeNoShow to true
                     when AttendeeComing set AttendeeArrived to true
-                    when AttendeeArrived set AttendeeCancelled to true
+                    when AttendeeArrived
+                        set AttendeeCancelled to true
+                        if AmountPaid > zero
+                            move AmountPaid to RefundAmount
+                        end-if
+                        call "PromoteFromWaitingList"
+                            using by content AttendeesFileName, WaitingListFileName,
+                            by reference WaitingListPromoted
                     when AttendeeCancelled set AttendeeComing to true
+                    when AttendeeNoShow set AttendeeComing to true
                 end-evaluate
         end-evaluate
     end-perform
     goback
 .
 
+ToggleArrivalDay section.
+    move 1 to ArrivalDayIndex
+    set EventDayIdx to 1
+    search EventDayName
+        at end continue
+        when EventDayName(EventDayIdx) equal to ArrivalDay of Attendee
+            move EventDayIdx to ArrivalDayIndex
+    end-search
+
+    if ArrivalDayIndex >= NumberOfEventDays
+        move 1 to ArrivalDayIndex
+    else
+        add 1 to ArrivalDayIndex
+    end-if
+    move EventDayName(ArrivalDayIndex) to ArrivalDay of Attendee
+    .
+
+ValidateContactInfo section.
+    move spaces to ValidationMessage
+    if Email of Attendee not equal to spaces
+        move zero to AtSignCount
+        move zero to DotCount
+        inspect Email of Attendee tallying AtSignCount for all "@"
+        inspect Email of Attendee tallying DotCount for all "."
+        if AtSignCount not equal to 1 or DotCount equal to zero
+            move "Invalid email - expected name@domain.tld" to ValidationMessage
+        end-if
+    end-if
+    if ValidationMessage equal to spaces
+        and Telephone of Attendee not equal to spaces
+        and Telephone of Attendee not PhoneChars
+        move "Invalid telephone - digits, spaces, -, +, ( ) only" to ValidationMessage
+    end-if
+    .
+
+TakePaymentMethod section.
+    move space to PaymentMethodEntry
+    perform until PaymentMethodIsCash of Attendee
+        or PaymentMethodIsCard of Attendee
+        or PaymentMethodIsBankTransfer of Attendee
+        display "Payment method (C=cash K=card B=bank transfer): " with no advancing
+        accept PaymentMethodEntry from console
+        move PaymentMethodEntry to PaymentMethod of Attendee
+    end-perform
+    .
+
+TakeMerchandiseOrder section.
+    move AuthCode of Attendee to MerchAuthCode
+    display "Item code: " with no advancing
+    accept MerchItemCode from console
+    display "Size: " with no advancing
+    accept MerchSize from console
+    display "Quantity: " with no advancing
+    accept MerchQuantity from console
+    call "AddMerchandiseOrder" using MerchandiseFileName, MerchandiseOrder
+    .
+
 end program EditScreen.
