@@ -0,0 +1,35 @@
+identification division.
+program-id. RecordIncident is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional IncidentLogFile assign to IncidentLogFileName
+            organization is line sequential
+            file status is IncidentLogStatus.
+
+data division.
+file section.
+    fd IncidentLogFile.
+        copy IncidentLogEntry.
+
+working-storage section.
+    01 IncidentLogStatus pic x(2).
+    01 IncidentLogFileName pic x(24) value "incident-log.dat".
+
+linkage section.
+    01 ThisAuthCode pic x(6).
+    01 ThisIncidentNote pic x(100).
+
+procedure division using ThisAuthCode, ThisIncidentNote.
+    move ThisAuthCode to IncidentAuthCode
+    move function current-date(1:15) to IncidentTimestamp
+    move ThisIncidentNote to IncidentNote
+
+    open extend IncidentLogFile
+        write IncidentLogEntry
+    close IncidentLogFile
+    goback
+    .
+
+end program RecordIncident.
