@@ -0,0 +1,65 @@
+identification division.
+program-id. SendConfirmationNotice is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional ConfirmationQueueFile assign to ConfirmationQueueFileName
+            organization is line sequential
+            file status is ConfirmationQueueStatus.
+
+data division.
+file section.
+    fd ConfirmationQueueFile.
+        copy ConfirmationNoticeEntry.
+
+working-storage section.
+    01 ConfirmationQueueStatus pic x(2).
+    01 ConfirmationQueueFileName pic x(24) value "confirmation-queue.log".
+
+linkage section.
+    01 NoticeAuthCode pic x(6).
+    01 NoticeName     pic x(30).
+    01 NoticeEmail    pic x(30).
+    01 NoticePhone    pic x(15).
+
+procedure division using NoticeAuthCode, NoticeName, NoticeEmail, NoticePhone.
+    move NoticeAuthCode to ConfirmationAuthCode
+    move function current-date(1:15) to ConfirmationTimestamp
+
+    if NoticeEmail not equal to spaces
+        set ConfirmationByEmail to true
+        move NoticeEmail to ConfirmationAddress
+        move spaces to ConfirmationMessage
+        string
+            "Hi " delimited by size
+            function trim(NoticeName) delimited by size
+            ", your BarnCamp place is confirmed. AuthCode: " delimited by size
+            NoticeAuthCode delimited by size
+            into ConfirmationMessage
+        end-string
+        perform QueueNotice
+    end-if
+
+    if NoticePhone not equal to spaces
+        set ConfirmationBySms to true
+        move NoticePhone to ConfirmationAddress
+        move spaces to ConfirmationMessage
+        string
+            "BarnCamp: confirmed, AuthCode " delimited by size
+            NoticeAuthCode delimited by size
+            into ConfirmationMessage
+        end-string
+        perform QueueNotice
+    end-if
+
+    goback
+    .
+
+QueueNotice section.
+    open extend ConfirmationQueueFile
+        write ConfirmationNoticeEntry
+    close ConfirmationQueueFile
+    .
+
+end program SendConfirmationNotice.
