@@ -2,14 +2,31 @@ identification division.
 program-id. AddAttendee is initial.
 
 environment division.
+configuration section.
+    repository.
+        function createAuthCode.
+
 input-output section.
     file-control.
         select optional AttendeesFile assign to AttendeeFileName
             organization is indexed
             access mode is dynamic
             record key is AuthCode
+            alternate record key is Email of AttendeeRecord with duplicates
             file status is AttendeeStatus.
 
+        select optional BackupManifestFile assign to BackupManifestFileName
+            organization is line sequential
+            file status is BackupManifestStatus.
+
+        select optional BackupManifestScratchFile assign to BackupManifestScratchFileName
+            organization is line sequential
+            file status is BackupManifestStatus.
+
+        select optional LockFile assign to LockFileName
+            organization is line sequential
+            file status is LockFileStatus.
+
 data division.
 file section.
     fd AttendeesFile.
@@ -17,34 +34,211 @@ file section.
             ==AttendeeRecord.
             88 EndOfAttendeesFile value high-values==.
 
+    fd BackupManifestFile.
+        01 BackupManifestLine.
+            05 BackupManifestDate pic x(8).
+            05 filler pic x.
+            05 BackupManifestName pic x(30).
+
+    fd BackupManifestScratchFile.
+        01 BackupManifestScratchLine pic x(39).
+
+    fd LockFile.
+        01 LockFileLine pic x(20).
+
 local-storage section.
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
-    01 BackupFileName   pic x(20) value spaces.
+    01 BackupManifestStatus pic x(2).
+        88 BackupManifestOk  values "00", "05".
+        88 BackupManifestEof value "10".
+
+    01 BackupFileName   pic x(30) value spaces.
+    01 BackupManifestFileName pic x(24) value "attendees-backups.log".
+    01 BackupManifestScratchFileName pic x(24) value "attendees-backups.tmp".
+    01 BackupTimestamp.
+        05 BackupDate pic x(8).
+        05 BackupTime pic x(6).
+    01 BackupRetentionDays pic 999 value 7.
+    01 BackupAgeInDays pic s9(6) value zero.
+    01 TodayAsInteger pic s9(9) value zero.
+    01 BackupDateAsInteger pic s9(9) value zero.
+
+    copy Attendee replacing Attendee by ==ExistingAttendeeForEmail==.
+
+    01 WriteSucceeded pic 9 value 0.
+        88 WriteHasSucceeded value 1.
+    01 AuthCodeRetryCount pic 9 value zero.
+    01 MaxAuthCodeRetries pic 9 value 5.
+
+    01 LockFileName pic x(20) value "attendees.lck".
+    01 LockFileStatus pic x(2).
+        88 LockFileOk      values "00", "05".
+        88 LockFileNotHeld values "35" "05".
+    01 LockWaitCount pic 99 value zero.
+    01 MaxLockWaitAttempts pic 99 value 20.
+    01 LockHeld pic 9 value 0.
+        88 LockIsHeld value 1.
+
+    01 LogFieldNameBuffer pic x(16) value spaces.
+    01 LogOldValueBuffer pic x(30) value spaces.
 
 linkage section.
     01 AttendeeFileName pic x(20) value "attendees.dat".
     copy Attendee replacing Attendee by ==ThisAttendee==.
 
 procedure division using AttendeeFileName, ThisAttendee.
-    move AttendeeFileName to BackupFileName
-    inspect BackupFileName replacing all ".dat" by ".bak"
-    call "C$COPY" using AttendeeFileName, BackupFileName, 0
+    perform AcquireLock
+
+    if not LockIsHeld
+        display "Error - could not acquire lock on " AttendeeFileName
+            " - another process is writing to it, try again"
+        goback
+    end-if
+
+    perform TakeGenerationalBackup
+    perform PurgeOldBackups
+
+    if SignupDate of ThisAttendee equal to spaces
+        move function current-date(1:8) to SignupDate of ThisAttendee
+    end-if
 
     open i-o AttendeesFile
-        write AttendeeRecord from ThisAttendee
-            invalid key
-                if RecordExists
-                    display "Record for " Name of ThisAttendee "  already exists"
-                else
-                    display "Error - status is " AttendeeStatus
-                end-if
-        end-write
+        perform WarnIfEmailAlreadyRegistered
+
+        move 0 to WriteSucceeded
+        move 0 to AuthCodeRetryCount
+        perform AttemptWrite
+        perform
+            until WriteHasSucceeded or AuthCodeRetryCount > MaxAuthCodeRetries
+            or not RecordExists
+            move createAuthCode to AuthCode of ThisAttendee
+            add 1 to AuthCodeRetryCount
+            display "AuthCode collision - retrying with new AuthCode "
+                AuthCode of ThisAttendee
+            perform AttemptWrite
+        end-perform
+
+        if not WriteHasSucceeded and not RecordExists
+            display "Error - status is " AttendeeStatus
+        end-if
     close AttendeesFile
+
+    perform ReleaseLock
     goback
     .
 
+AcquireLock section.
+    move 0 to LockWaitCount
+    move 0 to LockHeld
+    perform with test after
+        until LockIsHeld or LockWaitCount > MaxLockWaitAttempts
+        open input LockFile
+        if LockFileNotHeld
+            close LockFile
+            open output LockFile
+                move function current-date(9:6) to LockFileLine
+                write LockFileLine
+            close LockFile
+            set LockIsHeld to true
+        else
+            close LockFile
+            add 1 to LockWaitCount
+            call "CBL_OC_NANOSLEEP" using by value 100000000
+        end-if
+    end-perform
+    .
+
+ReleaseLock section.
+    if LockIsHeld
+        call "CBL_DELETE_FILE" using LockFileName
+    end-if
+    .
+
+AttemptWrite section.
+    write AttendeeRecord from ThisAttendee
+        invalid key
+            if RecordExists
+                display "Record for " AttendeeName of ThisAttendee "  already exists"
+            end-if
+        not invalid key
+            set WriteHasSucceeded to true
+            move "New attendee" to LogFieldNameBuffer
+            call "LogAttendeeChange" using
+                AuthCode of ThisAttendee, LogFieldNameBuffer,
+                LogOldValueBuffer, AttendeeName of ThisAttendee
+            call "SendConfirmationNotice" using
+                AuthCode of ThisAttendee, AttendeeName of ThisAttendee,
+                Email of ThisAttendee, Telephone of ThisAttendee
+            display "Saved attendee " AttendeeName of ThisAttendee
+                " with AuthCode " AuthCode of ThisAttendee
+    end-write
+    .
+
+WarnIfEmailAlreadyRegistered section.
+    move Email of ThisAttendee to Email of AttendeeRecord
+    read AttendeesFile into ExistingAttendeeForEmail
+        key is Email of AttendeeRecord
+        invalid key continue
+        not invalid key
+            if AuthCode of ExistingAttendeeForEmail not equal AuthCode of ThisAttendee
+                display "Warning - email " function trim(Email of ThisAttendee)
+                    " is already registered under AuthCode "
+                    AuthCode of ExistingAttendeeForEmail
+            end-if
+    end-read
+    .
+
+TakeGenerationalBackup section.
+    move function current-date(1:8) to BackupDate
+    move function current-date(9:6) to BackupTime
+    string
+        "attendees-" delimited by size
+        BackupDate delimited by size
+        "-" delimited by size
+        BackupTime delimited by size
+        ".bak" delimited by size
+        into BackupFileName
+    call "C$COPY" using AttendeeFileName, BackupFileName, 0
+
+    open extend BackupManifestFile
+        move BackupDate to BackupManifestDate
+        move BackupFileName to BackupManifestName
+        write BackupManifestLine
+    close BackupManifestFile
+    .
+
+PurgeOldBackups section.
+    compute TodayAsInteger = function integer-of-date(function numval(BackupDate))
+
+    open input BackupManifestFile
+    if BackupManifestOk
+        open output BackupManifestScratchFile
+        read BackupManifestFile
+            at end set BackupManifestEof to true
+        end-read
+        perform until BackupManifestEof
+            compute BackupDateAsInteger =
+                function integer-of-date(function numval(BackupManifestDate))
+            compute BackupAgeInDays = TodayAsInteger - BackupDateAsInteger
+            if BackupAgeInDays > BackupRetentionDays
+                call "CBL_DELETE_FILE" using BackupManifestName
+            else
+                move BackupManifestLine to BackupManifestScratchLine
+                write BackupManifestScratchLine
+            end-if
+            read BackupManifestFile
+                at end set BackupManifestEof to true
+            end-read
+        end-perform
+        close BackupManifestScratchFile
+        close BackupManifestFile
+        call "C$COPY" using BackupManifestScratchFileName, BackupManifestFileName, 0
+        call "CBL_DELETE_FILE" using BackupManifestScratchFileName
+    end-if
+    .
+
 end program AddAttendee.
