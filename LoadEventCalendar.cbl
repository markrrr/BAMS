@@ -0,0 +1,63 @@
+identification division.
+program-id. LoadEventCalendar is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional EventCalendarFile assign to EventCalendarFileName
+            organization is line sequential
+            file status is EventCalendarStatus.
+
+data division.
+file section.
+    fd EventCalendarFile
+        record contains 3 characters.
+        01 EventCalendarLine pic x(3).
+
+working-storage section.
+    01 EventCalendarStatus pic x(2).
+        88 EventCalendarOk value "00".
+        88 EventCalendarEof value "10".
+        88 EventCalendarMissing value "35".
+
+    01 EventCalendarFileName pic x(24) value "event-calendar.dat".
+    01 DefaultEventDays value "WedThuFriSat".
+        05 DefaultEventDayName pic x(3) occurs 4 times.
+
+linkage section.
+    copy EventCalendarTable.
+
+procedure division using EventCalendarTable, NumberOfEventDays.
+    move 0 to NumberOfEventDays
+    open input EventCalendarFile
+    if EventCalendarMissing
+        close EventCalendarFile
+        perform LoadDefaultCalendar
+    else
+        read EventCalendarFile
+            at end set EventCalendarEof to true
+        end-read
+        perform until EventCalendarEof or NumberOfEventDays >= 7
+            add 1 to NumberOfEventDays
+            move EventCalendarLine to EventDayName(NumberOfEventDays)
+            read EventCalendarFile
+                at end set EventCalendarEof to true
+            end-read
+        end-perform
+        close EventCalendarFile
+        if NumberOfEventDays = 0
+            perform LoadDefaultCalendar
+        end-if
+    end-if
+    goback
+    .
+
+LoadDefaultCalendar section.
+    move 4 to NumberOfEventDays
+    set EventDayIdx to 1
+    perform varying EventDayIdx from 1 by 1 until EventDayIdx > 4
+        move DefaultEventDayName(EventDayIdx) to EventDayName(EventDayIdx)
+    end-perform
+    .
+
+end program LoadEventCalendar.
