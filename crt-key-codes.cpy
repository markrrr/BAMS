@@ -0,0 +1,3 @@
+      *> crt status codes returned into Operation (see Operation.cpy):
+      *> 1001=F1 1002=F2 1003=F3 1004=F4 1005=F5 1006=F6 1007=F7
+      *> 1008=F8 1009=F9 1010=F10
