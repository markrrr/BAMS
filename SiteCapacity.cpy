@@ -0,0 +1 @@
+01 SiteCapacity pic 9(4) value 200.
