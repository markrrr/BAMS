@@ -0,0 +1,6 @@
+01 IncidentLogEntry.
+    05 IncidentAuthCode  pic x(6).
+    05 filler            pic x value space.
+    05 IncidentTimestamp pic x(15).
+    05 filler            pic x value space.
+    05 IncidentNote      pic x(100).
