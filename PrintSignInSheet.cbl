@@ -0,0 +1,90 @@
+identification division.
+program-id. PrintSignInSheet is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select SignInSortFile assign to "signinsheet.srt".
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    sd SignInSortFile.
+        01 SignInSortRecord.
+            05 SignInSortName     pic x(30).
+            05 SignInSortAuthCode pic x(6).
+            05 SignInSortKids     pic 9.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 SignInTotalListed pic 999 value zero.
+    01 SignInSortEof pic 9 value zero.
+        88 AtEndOfSignInSort value 1.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    sort SignInSortFile on ascending key SignInSortName
+        input procedure is LoadExpectedAttendees
+        output procedure is PrintSignInSheet
+    goback
+    .
+
+LoadExpectedAttendees section.
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeComing of AttendeeRecord or AttendeeArrived of AttendeeRecord
+                move AttendeeName of AttendeeRecord to SignInSortName
+                move AuthCode of AttendeeRecord to SignInSortAuthCode
+                move NumberOfKids of AttendeeRecord to SignInSortKids
+                release SignInSortRecord
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+PrintSignInSheet section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "DAILY SIGN-IN SHEET (PAPER BACKUP)"
+    display " "
+    display "Name                           AuthCode  Kids  Signature"
+    display "------------------------------ --------  ----  -----------------------"
+    return SignInSortFile
+        at end set AtEndOfSignInSort to true
+    end-return
+    perform until AtEndOfSignInSort
+        display SignInSortName "  " SignInSortAuthCode "    " SignInSortKids
+            "  ______________________"
+        add 1 to SignInTotalListed
+        return SignInSortFile
+            at end set AtEndOfSignInSort to true
+        end-return
+    end-perform
+    display "------------------------------ --------  ----  -----------------------"
+    display "Total listed: " SignInTotalListed
+    .
+
+end program PrintSignInSheet.
