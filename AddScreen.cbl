@@ -9,21 +9,93 @@ configuration section.
 data division.
 working-storage section.
     copy Attendee.
+    copy PricingTable.
+    copy SiteCapacity.
+    copy WaitingListEntry.
     01 CurrentDayOfWeek pic 9 value zero.
     01 DaysOfTheWeek value "MonTueWedThuFriSatSun".
         02 DayOfTheWeek pic x(3) occurs 7 times.
+    01 TodaysDate pic x(8) value spaces.
+    01 WaitingListFileName pic x(20) value "waitinglist.dat".
+    01 TotalAttendees pic 999 value zero.
+    01 NumberOnSite pic 999 value zero.
+    01 NumberToArrive pic 999 value zero.
+    01 KidsOnSite pic 99 value zero.
+    01 KidsToArrive pic 99 value zero.
+    01 NumberOfCancellations pic 99 value zero.
+    01 NumberOfNoShows pic 99 value zero.
+    01 KidIndex pic 9 value zero.
+    01 TotalEstimatedAttendees pic 999 value zero.
+    01 ConcessionAnswer pic x value "N".
+        88 ConcessionEligible value "Y", "y".
 
-procedure division.
+linkage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeesFileName.
+
+    call "GetAttendeeStats"
+        using by content AttendeesFileName,
+        by reference TotalAttendees, NumberOnSite, NumberToArrive, KidsOnSite, KidsToArrive,
+        NumberOfCancellations, NumberOfNoShows
 
     initialize Attendee
     move createAuthCode to AuthCode of Attendee
     accept CurrentDayOfWeek from day-of-week
     move DayOfTheWeek(CurrentDayOfWeek) to ArrivalDay of Attendee
+    set DepartureDayIsSunday of Attendee to true
     set AttendeeArrived of Attendee to true
     set AttendeeNotPaid of Attendee to true
-    move 40 to AmountToPay
-    call "EditScreen" using by content Attendee
+    display "Number of kids? " with no advancing
+    accept NumberOfKids of Attendee from console
+    perform varying KidIndex from 1 by 1 until KidIndex > NumberOfKids of Attendee
+        display "Age of kid " KidIndex ": " with no advancing
+        accept KidAges of Attendee(KidIndex) from console
+    end-perform
+    display "Concession eligible (Y/N)? " with no advancing
+    accept ConcessionAnswer from console
+    if ConcessionEligible
+        set AttendeeIsConcession of Attendee to true
+    end-if
+    perform CalculateTicketPrice
+
+    add NumberOnSite to NumberToArrive giving TotalEstimatedAttendees
+    if TotalEstimatedAttendees >= SiteCapacity
+        perform TakeWaitingListDetails
+    else
+        call "EditScreen" using by content AttendeesFileName, Attendee
+    end-if
     goback
 .
 
+TakeWaitingListDetails section.
+    display "Site is at capacity - adding to waiting list"
+    display "Name: " with no advancing
+    accept WaitingListName from console
+    display "Email: " with no advancing
+    accept WaitingListEmail from console
+    display "Telephone: " with no advancing
+    accept WaitingListPhone from console
+    move ArrivalDay of Attendee to WaitingListArrivalDay
+    move DepartureDay of Attendee to WaitingListDepartureDay
+    move NumberOfKids of Attendee to WaitingListNumberOfKids
+    move ConcessionFlag of Attendee to WaitingListConcessionFlag
+    move AmountToPay of Attendee to WaitingListAmountToPay
+    call "AddToWaitingList" using by content WaitingListFileName, by reference WaitingListEntry
+    .
+
+CalculateTicketPrice section.
+    move function current-date(1:8) to TodaysDate
+    evaluate true
+        when AttendeeIsConcession of Attendee
+            move ConcessionRate to AmountToPay of Attendee
+        when TodaysDate <= EarlyBirdCutoffDate
+            move EarlyBirdRate to AmountToPay of Attendee
+        when other
+            move AdultRate to AmountToPay of Attendee
+    end-evaluate
+    compute AmountToPay of Attendee =
+        AmountToPay of Attendee + NumberOfKids of Attendee * ChildRate
+    .
+
 end program AddScreen.
