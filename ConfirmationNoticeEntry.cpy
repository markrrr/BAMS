@@ -0,0 +1,12 @@
+01 ConfirmationNoticeEntry.
+    05 ConfirmationAuthCode   pic x(6).
+    05 filler                 pic x value space.
+    05 ConfirmationTimestamp  pic x(15).
+    05 filler                 pic x value space.
+    05 ConfirmationChannel    pic x.
+        88 ConfirmationByEmail value "E".
+        88 ConfirmationBySms   value "S".
+    05 filler                 pic x value space.
+    05 ConfirmationAddress    pic x(30).
+    05 filler                 pic x value space.
+    05 ConfirmationMessage    pic x(100).
