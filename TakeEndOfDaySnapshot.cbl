@@ -0,0 +1,64 @@
+identification division.
+program-id. TakeEndOfDaySnapshot is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional SnapshotFile assign to SnapshotFileName
+            organization is line sequential
+            file status is SnapshotFileStatus.
+
+data division.
+file section.
+    fd SnapshotFile.
+        copy EndOfDaySnapshot.
+
+working-storage section.
+    01 SnapshotFileStatus pic x(2).
+    01 SnapshotFileName pic x(24) value "eod-snapshot.log".
+
+    01 KidsOnSite pic 99 value zero.
+    01 KidsToArrive pic 99 value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    initialize EndOfDaySnapshot
+    move function current-date(1:8) to SnapshotDate
+
+    call "GetAttendeeStats"
+        using by content AttendeeFileName,
+        by reference SnapshotTotalAttendees, SnapshotOnSite, SnapshotToArrive,
+        KidsOnSite, KidsToArrive, SnapshotCancellations, SnapshotNoShows
+
+    call "GetFinancialStats"
+        using by content AttendeeFileName,
+        by reference SnapshotTotalPaid, SnapshotTotalToPay, SnapshotRefundsDue,
+        SnapshotRefunded
+
+    open extend SnapshotFile
+        write EndOfDaySnapshot
+    close SnapshotFile
+
+    perform PrintCloseOutReport
+    goback
+    .
+
+PrintCloseOutReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "END-OF-DAY CLOSE-OUT REPORT - " SnapshotDate
+    display " "
+    display "On-site:        " SnapshotOnSite
+    display "Still to arrive: " SnapshotToArrive
+    display "Total attendees: " SnapshotTotalAttendees
+    display "Cancellations:    " SnapshotCancellations
+    display "No-shows:         " SnapshotNoShows
+    display " "
+    display "Paid to date:     " SnapshotTotalPaid
+    display "Outstanding:      " SnapshotTotalToPay
+    display "Refunds due:      " SnapshotRefundsDue
+    display "Refunded to date: " SnapshotRefunded
+    .
+
+end program TakeEndOfDaySnapshot.
