@@ -12,18 +12,27 @@ configuration section.
 data division.
 local-storage section.
     copy Attendee.
-    01 AttendeesFileName pic x(20) value "attendees.dat".
     01 Command pic x.
+    01 IncidentNote pic x(100) value spaces.
+    01 BarcodeText pic x(8) value spaces.
+    01 KidAgesDisplay pic x(30) value spaces.
+    01 KidAgesPointer pic 99 value 1.
+    01 KidIndex pic 9 value zero.
     copy Operation.
 
+linkage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+
 screen section.
     01 ViewAttendeeScreen background-color 0 foreground-color 2.
         03 blank screen.
         03 line 1 column 1 value "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    " reverse-video highlight.
         03 line 2 column 1 value "AuthCode:".
         03 line 2 column 15 from AuthCode.
+        03 line 2 column 40 value "Barcode:".
+        03 line 2 column 49 from BarcodeText.
         03 line 4 column 1 value "Name:".
-        03 line 4 column 15 from Name.
+        03 line 4 column 15 from AttendeeName.
         03 line 6 column 1 value "Email:".
         03 line 6 column 15 from Email.
         03 line 8 column 1 value "Telephone:".
@@ -34,13 +43,15 @@ screen section.
         03 line 12 column 15 from AttendanceStatus.
         03 line 14 column 1 value "Kids:".
         03 line 14 column 15 from NumberOfKids.
+        03 line 14 column 25 value "Ages:".
+        03 line 14 column 31 from KidAgesDisplay.
         03 line 16 column 1 value "Pay amount:".
         03 pic 999 line 16 column 15 from AmountToPay.
         03 line 18 column 1 value "Paid?:".
         03 line 18 column 15 from PaymentStatus.
         03 line 20 column 1 value "Diet issues:".
         03 line 20 column 15 from Diet.
-        03 line 24 column 1 value "Commands: F1 Home, F4 Edit, F10 Exit                                         " reverse-video highlight.
+        03 line 24 column 1 value "Commands: F1 Home, F4 Edit, F9 Log Incident, F10 Exit                        " reverse-video highlight.
         03 line 24 column 78 to Command.
 
     01 SearchByAuthCodeScreen background-color 0 foreground-color 2.
@@ -50,23 +61,28 @@ screen section.
         03 line 2 column plus 2 to AuthCode required.
         03 line 24 column 1 value "Commands: F1 Home, F2 Find, F10 Exit - type in authcode and press ENTER               " reverse-video highlight.
 
-procedure division.
+procedure division using AttendeesFileName.
 
     initialize Attendee
     perform SearchAttendee
 
-    call "AttendeeByAuthCode"
+    call "GetAttendeeByAuthCode"
         using by content AttendeesFileName,
         by content Authcode of Attendee,
         by reference Attendee
 
-    if Name of Attendee is equal to high-values or AuthCode is not HexNumber then
+    if AttendeeName of Attendee is equal to high-values or AuthCode is not HexNumber then
         display "Invalid authcode or authcode not found"
     else
+        call "GenerateBarcodeText"
+            using by content AuthCode of Attendee,
+            by reference BarcodeText
+        perform BuildKidAgesDisplay
         perform until OperationIsBack or OperationIsExit
             accept ViewAttendeeScreen from crt end-accept
             evaluate true
-                when OperationIsEdit call "EditScreen" using by content Attendee
+                when OperationIsEdit call "EditScreen" using by content AttendeesFileName, Attendee
+                when OperationIsIncident perform LogIncidentNote
             end-evaluate
         end-perform
     end-if
@@ -74,11 +90,29 @@ procedure division.
     goback
 .
 
+LogIncidentNote section.
+    display "Incident note for " function trim(AttendeeName) ": " with no advancing
+    accept IncidentNote from console
+    call "RecordIncident" using AuthCode, IncidentNote
+    .
+
+BuildKidAgesDisplay section.
+    move spaces to KidAgesDisplay
+    move 1 to KidAgesPointer
+    perform varying KidIndex from 1 by 1 until KidIndex > NumberOfKids of Attendee
+        string
+            KidAges of Attendee(KidIndex) delimited by size
+            " " delimited by size
+            into KidAgesDisplay
+            with pointer KidAgesPointer
+    end-perform
+    .
+
 SearchAttendee section.
     move spaces to AuthCode
     accept SearchByAuthCodeScreen from crt end-accept
     evaluate true
-        when OperationIsView call "ListAttendeesScreen" using by reference Authcode of Attendee
+        when OperationIsView call "ListAttendeesScreen" using by content AttendeesFileName, by reference Authcode of Attendee
         when other move function upper-case(AuthCode) to AuthCode
     end-evaluate
 .
