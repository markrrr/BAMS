@@ -0,0 +1,73 @@
+identification division.
+program-id. GetDietaryStats is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+local-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 NumberVegan pic 999 value zero.
+    01 NumberVegetarian pic 999 value zero.
+    01 NumberGlutenFree pic 999 value zero.
+    01 NumberAllergy pic 999 value zero.
+    01 NumberStandardMeal pic 999 value zero.
+
+procedure division using AttendeeFileName,
+    by reference NumberVegan, NumberVegetarian, NumberGlutenFree, NumberAllergy, NumberStandardMeal.
+    initialize NumberVegan, NumberVegetarian, NumberGlutenFree, NumberAllergy, NumberStandardMeal
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if not AttendeeCancelled of AttendeeRecord
+                if DietIsVegan of AttendeeRecord add 1 to NumberVegan end-if
+                if DietIsVegetarian of AttendeeRecord add 1 to NumberVegetarian end-if
+                if DietIsGlutenFree of AttendeeRecord add 1 to NumberGlutenFree end-if
+                if DietIsAllergy of AttendeeRecord add 1 to NumberAllergy end-if
+                if not DietIsVegan of AttendeeRecord
+                    and not DietIsVegetarian of AttendeeRecord
+                    and not DietIsGlutenFree of AttendeeRecord
+                    and not DietIsAllergy of AttendeeRecord
+                        add 1 to NumberStandardMeal
+                end-if
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "CATERING DIETARY HEADCOUNT REPORT"
+    display " "
+    display "Vegan:         " NumberVegan
+    display "Vegetarian:    " NumberVegetarian
+    display "Gluten-free:   " NumberGlutenFree
+    display "Allergy:       " NumberAllergy
+    display "Standard meal: " NumberStandardMeal
+    goback
+    .
+
+end program GetDietaryStats.
