@@ -0,0 +1,3 @@
+01 EventCalendarTable.
+    05 EventDayName pic x(3) occurs 7 times indexed by EventDayIdx.
+01 NumberOfEventDays pic 9 value zero.
