@@ -0,0 +1,54 @@
+01 Attendee.
+    05 AuthCode         pic x(6).
+    05 SignupDate       pic x(8).
+    05 AttendeeName     pic x(30).
+    05 Email            pic x(30).
+    05 Telephone        pic x(15).
+    05 ArrivalDay       pic x(3).
+        88 ArrivalDayIsWednesday value "Wed".
+        88 ArrivalDayIsThursday  value "Thu".
+        88 ArrivalDayIsFriday    value "Fri".
+        88 ArrivalDayIsSaturday  value "Sat".
+    05 DepartureDay     pic x(3).
+        88 DepartureDayIsThursday value "Thu".
+        88 DepartureDayIsFriday   value "Fri".
+        88 DepartureDayIsSaturday value "Sat".
+        88 DepartureDayIsSunday   value "Sun".
+    05 AttendanceStatus pic x.
+        88 AttendeeComing    value "C".
+        88 AttendeeArrived   value "A".
+        88 AttendeeCancelled value "X".
+        88 AttendeeNoShow    value "S".
+    05 NumberOfKids     pic 9.
+    05 KidAges          pic 99 occurs 9 times.
+    05 AmountToPay      pic 999.
+    05 PaymentStatus    pic x.
+        88 AttendeeNotPaid value "N".
+        88 AttendeePaid    value "Y".
+    05 AmountPaid       pic 999.
+    05 DatePaid         pic x(8).
+    05 PaymentMethod    pic x.
+        88 PaymentMethodIsCash         value "C".
+        88 PaymentMethodIsCard         value "K".
+        88 PaymentMethodIsBankTransfer value "B".
+    05 RefundAmount     pic 999.
+    05 RefundDate       pic x(8).
+    05 Diet             pic x(30).
+    05 DietCodes.
+        10 DietVegan       pic x value "N".
+            88 DietIsVegan value "Y".
+        10 DietVegetarian  pic x value "N".
+            88 DietIsVegetarian value "Y".
+        10 DietGlutenFree  pic x value "N".
+            88 DietIsGlutenFree value "Y".
+        10 DietAllergy     pic x value "N".
+            88 DietIsAllergy value "Y".
+    05 EmergencyContactName  pic x(30).
+    05 EmergencyContactPhone pic x(15).
+    05 WelfareFlag pic x.
+        88 AttendeeHasWelfareConcern value "Y".
+    05 PhotoConsent pic x.
+        88 AttendeeConsentsToPhotos value "Y".
+    05 GroupID pic x(10).
+    05 ConcessionFlag pic x.
+        88 AttendeeIsConcession value "Y".
