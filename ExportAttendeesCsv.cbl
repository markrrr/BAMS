@@ -0,0 +1,87 @@
+identification division.
+program-id. ExportAttendeesCsv is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select CsvFile assign to CsvFileName
+            organization is line sequential
+            file status is CsvStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    fd CsvFile
+        record contains 200 characters.
+        01 CsvLine pic x(200).
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 CsvStatus pic x(2).
+        88 CsvOk value "00".
+
+    01 CsvField.
+        05 CsvAmountToPay pic zz9.
+        05 CsvAmountPaid  pic zz9.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 CsvFileName pic x(30) value "attendees.csv".
+
+procedure division using AttendeeFileName, CsvFileName.
+    open output CsvFile
+    move "AuthCode,Name,Email,Telephone,ArrivalDay,AttendanceStatus,AmountToPay,AmountPaid,DatePaid"
+        to CsvLine
+    write CsvLine
+
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            perform WriteCsvLine
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    close CsvFile
+    goback
+    .
+
+WriteCsvLine section.
+    move AmountToPay of AttendeeRecord to CsvAmountToPay
+    move AmountPaid of AttendeeRecord to CsvAmountPaid
+    move spaces to CsvLine
+    string
+        function trim(AuthCode of AttendeeRecord) delimited by size ","
+        function trim(AttendeeName of AttendeeRecord) delimited by size ","
+        function trim(Email of AttendeeRecord) delimited by size ","
+        function trim(Telephone of AttendeeRecord) delimited by size ","
+        function trim(ArrivalDay of AttendeeRecord) delimited by size ","
+        AttendanceStatus of AttendeeRecord delimited by size ","
+        function trim(CsvAmountToPay) delimited by size ","
+        function trim(CsvAmountPaid) delimited by size ","
+        function trim(DatePaid of AttendeeRecord) delimited by size
+        into CsvLine
+    end-string
+    write CsvLine
+    .
+
+end program ExportAttendeesCsv.
