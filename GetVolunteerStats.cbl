@@ -0,0 +1,68 @@
+identification division.
+program-id. GetVolunteerStats is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional VolunteersFile assign to VolunteerFileName
+            organization is indexed
+            access mode is dynamic
+            record key is VolunteerAuthCode
+            file status is VolunteerStatus.
+
+data division.
+file section.
+    fd VolunteersFile.
+        copy Volunteer replacing Volunteer by
+            ==VolunteerRecord.
+            88 EndOfVolunteersFile value high-values==.
+
+local-storage section.
+    01 VolunteerStatus   pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+linkage section.
+    01 VolunteerFileName pic x(20) value "volunteers.dat".
+    01 NumberOnShift pic 999 value zero.
+    01 NumberRostered pic 999 value zero.
+    01 NumberInTraining pic 999 value zero.
+    01 TotalVolunteers pic 999 value zero.
+
+procedure division using VolunteerFileName,
+    by reference TotalVolunteers, NumberOnShift, NumberRostered, NumberInTraining.
+    initialize TotalVolunteers, NumberOnShift, NumberRostered, NumberInTraining
+    move zeroes to VolunteerAuthCode of VolunteerRecord
+    start VolunteersFile key is greater than VolunteerAuthCode of VolunteerRecord
+    open input VolunteersFile
+        read VolunteersFile next record
+            at end set EndOfVolunteersFile to true
+        end-read
+        perform until EndOfVolunteersFile
+            evaluate true
+                when VolunteerOnShift of VolunteerRecord
+                    add 1 to NumberOnShift
+                when VolunteerRostered of VolunteerRecord
+                    add 1 to NumberRostered
+                when VolunteerInTraining of VolunteerRecord
+                    add 1 to NumberInTraining
+            end-evaluate
+            add 1 to TotalVolunteers
+            read VolunteersFile next record
+                at end set EndOfVolunteersFile to true
+            end-read
+        end-perform
+    close VolunteersFile
+
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "VOLUNTEER ROSTER / TRAINING STATUS REPORT"
+    display " "
+    display "Total volunteers:   " TotalVolunteers
+    display "On shift:           " NumberOnShift
+    display "Rostered (trained): " NumberRostered
+    display "In training:        " NumberInTraining
+    goback
+    .
+
+end program GetVolunteerStats.
