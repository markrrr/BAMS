@@ -0,0 +1,44 @@
+identification division.
+program-id. AddMerchandiseOrder is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional MerchandiseFile assign to MerchandiseFileName
+            organization is indexed
+            access mode is dynamic
+            record key is MerchKey
+            file status is MerchandiseStatus.
+
+data division.
+file section.
+    fd MerchandiseFile.
+        copy MerchandiseOrder replacing MerchandiseOrder by
+            ==MerchandiseRecord.
+            88 EndOfMerchandiseFile value high-values==.
+
+local-storage section.
+    01 MerchandiseStatus pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+linkage section.
+    01 MerchandiseFileName pic x(20) value "merchandise.dat".
+    copy MerchandiseOrder replacing MerchandiseOrder by ==ThisOrder==.
+
+procedure division using MerchandiseFileName, ThisOrder.
+    open i-o MerchandiseFile
+        write MerchandiseRecord from ThisOrder
+            invalid key
+                if RecordExists
+                    rewrite MerchandiseRecord from ThisOrder
+                else
+                    display "Error - status is " MerchandiseStatus
+                end-if
+        end-write
+    close MerchandiseFile
+    goback
+    .
+
+end program AddMerchandiseOrder.
