@@ -0,0 +1,133 @@
+identification division.
+program-id. ReconcileBankDeposits is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select DepositsFile assign to DepositsFileName
+            organization is line sequential
+            file status is DepositsStatus.
+
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd DepositsFile
+        record contains 200 characters.
+        01 DepositLine pic x(200).
+
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 DepositsStatus pic x(2).
+        88 DepositsOk value "00".
+        88 DepositsEof value "10".
+
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 DepositAuthCode pic x(6).
+    01 DepositDate     pic x(8).
+    01 DepositAmount   pic 9(5).
+
+    01 DepositsTotal      pic 9(6) value zero.
+    01 DepositsMatched    pic 999 value zero.
+    01 DepositsUnmatched  pic 999 value zero.
+    01 DepositsListed     pic 999 value zero.
+    01 BankTransfersTotal pic 9(6) value zero.
+
+linkage section.
+    01 DepositsFileName pic x(30) value "bank-deposits.csv".
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using DepositsFileName, AttendeeFileName.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "BANK DEPOSIT RECONCILIATION REPORT"
+    display " "
+    display "AuthCode  Deposit date  Amount    Status"
+
+    open input DepositsFile
+        read DepositsFile
+            at end set DepositsEof to true
+        end-read
+        perform until DepositsEof
+            perform ReconcileRow
+            read DepositsFile
+                at end set DepositsEof to true
+            end-read
+        end-perform
+    close DepositsFile
+
+    perform SumRecordedBankTransfers
+
+    compute DepositsListed = DepositsMatched + DepositsUnmatched
+    display " "
+    display "Deposits listed:    " DepositsListed
+    display "Matched to a paid bank-transfer attendee: " DepositsMatched
+    display "Unmatched deposits: " DepositsUnmatched
+    display "Total deposited:               $" DepositsTotal
+    display "Total recorded bank transfers: $" BankTransfersTotal
+    if DepositsTotal not equal to BankTransfersTotal
+        display "** DISCREPANCY - totals do not agree **"
+    else
+        display "Totals agree"
+    end-if
+    goback
+    .
+
+ReconcileRow section.
+    unstring DepositLine delimited by ","
+        into DepositAuthCode, DepositDate, DepositAmount
+    end-unstring
+    add DepositAmount to DepositsTotal
+
+    open input AttendeesFile
+        move DepositAuthCode to AuthCode of AttendeeRecord
+        read AttendeesFile
+            invalid key
+                display DepositAuthCode "  " DepositDate "  $" DepositAmount
+                    "  NO SUCH ATTENDEE"
+                add 1 to DepositsUnmatched
+            not invalid key
+                if PaymentMethodIsBankTransfer of AttendeeRecord
+                and AmountPaid of AttendeeRecord equal to DepositAmount
+                    display DepositAuthCode "  " DepositDate "  $" DepositAmount
+                        "  MATCHED"
+                    add 1 to DepositsMatched
+                else
+                    display DepositAuthCode "  " DepositDate "  $" DepositAmount
+                        "  AMOUNT OR METHOD MISMATCH"
+                    add 1 to DepositsUnmatched
+                end-if
+        end-read
+    close AttendeesFile
+    .
+
+SumRecordedBankTransfers section.
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if PaymentMethodIsBankTransfer of AttendeeRecord
+                add AmountPaid of AttendeeRecord to BankTransfersTotal
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+end program ReconcileBankDeposits.
