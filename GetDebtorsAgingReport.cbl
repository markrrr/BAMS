@@ -0,0 +1,93 @@
+identification division.
+program-id. GetDebtorsAgingReport is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy EventCalendarTable.
+
+    01 TodaysDate pic x(8) value spaces.
+    01 BalanceOwed pic 999 value zero.
+
+    01 DebtorsByArrivalDay.
+        05 DebtorsOnDay occurs 7 times.
+            10 DebtorsOnDayCount pic 999 value zero.
+            10 DebtorsOnDayTotal pic 9(5) value zero.
+    01 GrandTotalOwed pic 9(6) value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    move function current-date(1:8) to TodaysDate
+    call "LoadEventCalendar" using by reference EventCalendarTable, NumberOfEventDays
+
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "OUTSTANDING BALANCE / DEBTOR AGING REPORT"
+    display " "
+    display "Name                           AuthCode  Arrives  Email                     Telephone       Owed"
+
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeNotPaid of AttendeeRecord and not AttendeeCancelled of AttendeeRecord
+                perform ReportDebtor
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+
+    display " "
+    display "Outstanding by arrival day (most urgent first):"
+    perform varying EventDayIdx from 1 by 1 until EventDayIdx > NumberOfEventDays
+        display EventDayName(EventDayIdx) ": " DebtorsOnDayCount(EventDayIdx)
+            " owing $" DebtorsOnDayTotal(EventDayIdx)
+    end-perform
+    display "Total outstanding: $" GrandTotalOwed
+    goback
+    .
+
+ReportDebtor section.
+    subtract AmountPaid of AttendeeRecord from AmountToPay of AttendeeRecord
+        giving BalanceOwed
+    if BalanceOwed > zero
+        display AttendeeName of AttendeeRecord "  " AuthCode of AttendeeRecord
+            "  " ArrivalDay of AttendeeRecord
+            "  " Email of AttendeeRecord "  " Telephone of AttendeeRecord
+            "  $" BalanceOwed
+
+        add BalanceOwed to GrandTotalOwed
+        set EventDayIdx to 1
+        search EventDayName
+            at end continue
+            when EventDayName(EventDayIdx) equal to ArrivalDay of AttendeeRecord
+                add 1 to DebtorsOnDayCount(EventDayIdx)
+                add BalanceOwed to DebtorsOnDayTotal(EventDayIdx)
+        end-search
+    end-if
+    .
+
+end program GetDebtorsAgingReport.
