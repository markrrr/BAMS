@@ -23,8 +23,16 @@ working-storage section.
     01 NumberOfKidsOnSiteReturned pic 99 value zero.
     01 NumberOfKidsReturned pic 99 value zero.
     01 NumberOfKidsToArriveReturned pic 99 value zero.
+    01 NumberOfCancellationsReturned pic 99 value zero.
+    01 NumberOfNoShowsReturned pic 99 value zero.
     01 TotalPaidReturned pic 9(4) value zero.
     01 TotalToPayReturned pic 9(4) value zero.
+    01 TotalRefundsDueReturned pic 9(4) value zero.
+    01 TotalRefundedReturned pic 9(4) value zero.
+
+    01 ExpectedCount999    pic 999 value zero.
+    01 ExpectedCount99     pic 99 value zero.
+    01 ExpectedAmount9999  pic 9(4) value zero.
 
 procedure division.
 
@@ -43,7 +51,7 @@ TestListAttendees.
 TestImportedRecordExists.
     *> Given
     move "ABCDEF" to AuthCode of AttendeeExpected
-    move "Zak Mindwarp" to Name of AttendeeExpected.
+    move "Zak Mindwarp" to AttendeeName of AttendeeExpected.
     move "zak@mindwarp.io" to Email of AttendeeExpected.
     move "01234 567 890" to Telephone of AttendeeExpected.
     move 50 to AmountToPay of AttendeeExpected.
@@ -73,7 +81,7 @@ TestShouldUpdateAttendeeDetails.
         by content "EF1234",
         by reference AttendeeReturned
 
-    move "Cover Broken" to Name of AttendeeReturned
+    move "Cover Broken" to AttendeeName of AttendeeReturned
     call "UpdateAttendee"
         using by content AttendeesFileName,
         by content AttendeeReturned
@@ -92,7 +100,7 @@ TestShouldUpdateAttendeeDetails.
 TestCanAddAttendee.
     *> Given
     initialize AttendeeExpected
-    move "Jose Cuervo" to Name of AttendeeExpected
+    move "Jose Cuervo" to AttendeeName of AttendeeExpected
     move "jose@cuervo.es" to Email of AttendeeExpected
     move 3 to NumberOfKids of AttendeeExpected
     set ArrivalDayIsWednesday of AttendeeExpected to true
@@ -130,22 +138,28 @@ TestAttendeeStats.
         using by content AttendeesFileName,
         by reference
             NumberOfAttendeesReturned, AttendeesOnSiteReturned, AttendeesToArriveReturned,
-            NumberOfKidsOnSiteReturned, NumberOfKidsToArriveReturned
+            NumberOfKidsOnSiteReturned, NumberOfKidsToArriveReturned, NumberOfCancellationsReturned,
+            NumberOfNoShowsReturned
 
     *> Then
-    call "AssertEquals" using by content NumberOfAttendeesReturned, by content 8,
+    move 8 to ExpectedCount999
+    call "AssertEquals" using by content NumberOfAttendeesReturned, by content ExpectedCount999,
         by content "TestAttendeeStats: Correct TOTAL number of attendees returned: 8".
 
-    call "AssertEquals" using by content AttendeesOnSiteReturned, by content 1,
+    move 1 to ExpectedCount999
+    call "AssertEquals" using by content AttendeesOnSiteReturned, by content ExpectedCount999,
         by content "TestAttendeeStats: Correct number of attendees ON-Site returned: 1".
 
-    call "AssertEquals" using by content AttendeesToArriveReturned, by content 7,
+    move 7 to ExpectedCount999
+    call "AssertEquals" using by content AttendeesToArriveReturned, by content ExpectedCount999,
         by content "TestAttendeeStats: Correct number of attendees TO ARRIVE returned: 7".
 
-    call "AssertEquals" using by content NumberOfKidsToArriveReturned, by content 4,
+    move 4 to ExpectedCount99
+    call "AssertEquals" using by content NumberOfKidsToArriveReturned, by content ExpectedCount99,
         by content "TestAttendeeStats: Correct number of kids TO ARRIVE returned: 4".
 
-    call "AssertEquals" using by content NumberOfKidsOnSiteReturned, by content 2,
+    move 2 to ExpectedCount99
+    call "AssertEquals" using by content NumberOfKidsOnSiteReturned, by content ExpectedCount99,
         by content "TestAttendeeStats: Correct number of kids On-Site returned: 2".
 
 TestFetchAttendeesToArriveOnDay.
@@ -156,10 +170,12 @@ TestFetchAttendeesToArriveOnDay.
         by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned
 
     *> Then
-    call "AssertEquals" using by content AttendeesToArriveReturned by content 3
+    move 3 to ExpectedCount999
+    call "AssertEquals" using by content AttendeesToArriveReturned by content ExpectedCount999
         by content "TestFetchAttendeesToArriveOnDay: Correct number of attendees returned for Wednesday arrivals"
 
-    call "AssertEquals" using by content NumberOfKidsToArriveReturned by content 3
+    move 3 to ExpectedCount99
+    call "AssertEquals" using by content NumberOfKidsToArriveReturned by content ExpectedCount99
         by content "TestFetchAttendeesToArriveOnDay: Correct number of kids returned for Wednesday arrivals"
 
     *> Given/When
@@ -169,10 +185,12 @@ TestFetchAttendeesToArriveOnDay.
         by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned
 
     *> Then
-    call "AssertEquals" using by content AttendeesToArriveReturned by content 4
+    move 4 to ExpectedCount999
+    call "AssertEquals" using by content AttendeesToArriveReturned by content ExpectedCount999
         by content "TestFetchAttendeesToArriveOnDay: Correct number of attendees returned for Friday arrivals"
 
-    call "AssertEquals" using by content NumberOfKidsToArriveReturned by content 1
+    move 1 to ExpectedCount99
+    call "AssertEquals" using by content NumberOfKidsToArriveReturned by content ExpectedCount99
         by content "TestFetchAttendeesToArriveOnDay: Correct number of kids returned for Friday arrivals"
     .
 
@@ -180,15 +198,23 @@ TestCanFetchTotalOfMoney.
     *> Given/When
     call "GetFinancialStats"
         using by content AttendeesFileName,
-        by reference TotalPaidReturned, TotalToPayReturned
+        by reference TotalPaidReturned, TotalToPayReturned, TotalRefundsDueReturned,
+        TotalRefundedReturned
 
     *> Then
-    call "AssertEquals" using by content TotalPaidReturned by content 50
+    move 50 to ExpectedAmount9999
+    call "AssertEquals" using by content TotalPaidReturned by content ExpectedAmount9999
         by content "TestCanFetchTotalOfMoney: Correct amount of money paid returned"
 
     *> Then
-    call "AssertEquals" using by content TotalToPayReturned by content 225
+    move 225 to ExpectedAmount9999
+    call "AssertEquals" using by content TotalToPayReturned by content ExpectedAmount9999
         by content "TestCanFetchTotalOfMoney: Correct amount of money to pay returned"
+
+    *> Then
+    move 0 to ExpectedAmount9999
+    call "AssertEquals" using by content TotalRefundsDueReturned by content ExpectedAmount9999
+        by content "TestCanFetchTotalOfMoney: Correct amount of outstanding refunds returned"
     .
 
 EndTests.
