@@ -0,0 +1,6 @@
+01 MerchandiseOrder.
+    05 MerchKey.
+        10 MerchAuthCode  pic x(6).
+        10 MerchItemCode  pic x(10).
+        10 MerchSize      pic x(4).
+    05 MerchQuantity      pic 99.
