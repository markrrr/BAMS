@@ -0,0 +1,25 @@
+identification division.
+program-id. AssertEquals is initial.
+
+data division.
+working-storage section.
+    01 PassCount pic 9(4) value zero.
+    01 FailCount pic 9(4) value zero.
+
+linkage section.
+    01 ActualValue   pic x any length.
+    01 ExpectedValue pic x any length.
+    01 TestMessage   pic x any length.
+
+procedure division using ActualValue, ExpectedValue, TestMessage.
+    if ActualValue equal to ExpectedValue
+        display "PASS: " TestMessage
+    else
+        display "FAIL: " TestMessage
+        display "  expected: " ExpectedValue
+        display "  actual:   " ActualValue
+    end-if
+    goback
+    .
+
+end program AssertEquals.
