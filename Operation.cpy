@@ -0,0 +1,13 @@
+01 Operation pic 9(4).
+    88 OperationIsBack            value 1001.
+    88 OperationIsView            value 1002.
+    88 OperationIsAdd             value 1003.
+    88 OperationIsEdit            value 1004.
+    88 OperationIsToggleArrivalDay value 1005.
+    88 OperationIsGateScan          value 1005.
+    88 OperationIsToggleStatus    value 1006.
+    88 OperationIsTogglePaid      value 1007.
+    88 OperationIsSave            value 1008.
+    88 OperationIsIncident        value 1009.
+    88 OperationIsMerchandise     value 1009.
+    88 OperationIsExit            value 1010.
