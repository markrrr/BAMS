@@ -0,0 +1,20 @@
+identification division.
+program-id. GenerateBarcodeText is initial.
+
+environment division.
+
+data division.
+linkage section.
+    01 InputAuthCode pic x(6).
+    01 OutputBarcodeText pic x(8).
+
+procedure division using InputAuthCode, OutputBarcodeText.
+    string
+        "*" delimited by size
+        InputAuthCode delimited by size
+        "*" delimited by size
+        into OutputBarcodeText
+    goback
+    .
+
+end program GenerateBarcodeText.
