@@ -23,14 +23,27 @@ working-storage section.
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    copy EventCalendarTable.
+    01 DayIsValid pic 9 value zero.
+        88 ValidDayOfWeek value 1.
+
 linkage section.
     01 AttendeeFileName pic x(20) value "attendees.dat".
     01 DayOfWeek pic x(3) value spaces.
-        88 ValidDayOfWeek values "Wed", "Thu", "Fri", "Sat", "Sun".
     01 NumberKidsToArrive pic 99 value zero.
     01 NumberToArrive pic 999 value zero.
 
 procedure division using AttendeeFileName, DayOfWeek, NumberToArrive, NumberKidsToArrive.
+    call "LoadEventCalendar" using by reference EventCalendarTable, NumberOfEventDays
+
+    move 0 to DayIsValid
+    set EventDayIdx to 1
+    search EventDayName
+        at end continue
+        when EventDayName(EventDayIdx) equal to DayOfWeek
+            set ValidDayOfWeek to true
+    end-search
+
     if ValidDayOfWeek
         initialize NumberToArrive, NumberKidsToArrive
         move zeroes to AuthCode of AttendeeRecord
