@@ -0,0 +1,112 @@
+identification division.
+program-id. PromoteFromWaitingList is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional WaitingListFile assign to WaitingListFileName
+            organization is indexed
+            access mode is dynamic
+            record key is WaitingListAuthCode
+            file status is WaitingListStatus.
+
+data division.
+file section.
+    fd WaitingListFile.
+        copy WaitingListEntry replacing WaitingListEntry by
+            ==WaitingListRecord.
+            88 EndOfWaitingListFile value high-values==.
+
+local-storage section.
+    01 WaitingListStatus pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+    01 OldestDate pic x(8) value high-values.
+    01 OldestAuthCode pic x(6) value spaces.
+    01 SomeoneWasPromoted pic 9 value zero.
+        88 SomeoneIsPromoted value 1.
+
+    copy PricingTable.
+    01 TodaysDate pic x(8) value spaces.
+
+    copy Attendee replacing Attendee by ==PromotedAttendee==.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 WaitingListFileName pic x(20) value "waitinglist.dat".
+    01 Promoted pic 9.
+        88 AttendeeWasPromoted value 1.
+
+procedure division using AttendeeFileName, WaitingListFileName, Promoted.
+    move 0 to Promoted
+
+    move zeroes to WaitingListAuthCode of WaitingListRecord
+    start WaitingListFile key is greater than WaitingListAuthCode of WaitingListRecord
+    open input WaitingListFile
+        read WaitingListFile next record
+            at end set EndOfWaitingListFile to true
+        end-read
+        perform until EndOfWaitingListFile
+            if WaitingListDate of WaitingListRecord < OldestDate
+                move WaitingListDate of WaitingListRecord to OldestDate
+                move WaitingListAuthCode of WaitingListRecord to OldestAuthCode
+            end-if
+            read WaitingListFile next record
+                at end set EndOfWaitingListFile to true
+            end-read
+        end-perform
+    close WaitingListFile
+
+    if OldestAuthCode not equal spaces
+        open input WaitingListFile
+            move OldestAuthCode to WaitingListAuthCode of WaitingListRecord
+            read WaitingListFile
+                invalid key continue
+                not invalid key
+                    initialize PromotedAttendee
+                    move WaitingListAuthCode of WaitingListRecord to AuthCode of PromotedAttendee
+                    move WaitingListName of WaitingListRecord to AttendeeName of PromotedAttendee
+                    move WaitingListEmail of WaitingListRecord to Email of PromotedAttendee
+                    move WaitingListPhone of WaitingListRecord to Telephone of PromotedAttendee
+                    move WaitingListArrivalDay of WaitingListRecord to ArrivalDay of PromotedAttendee
+                    move WaitingListDepartureDay of WaitingListRecord to DepartureDay of PromotedAttendee
+                    move WaitingListNumberOfKids of WaitingListRecord to NumberOfKids of PromotedAttendee
+                    move WaitingListConcessionFlag of WaitingListRecord to ConcessionFlag of PromotedAttendee
+                    set AttendeeComing of PromotedAttendee to true
+                    set AttendeeNotPaid of PromotedAttendee to true
+                    perform CalculateTicketPrice
+                    set SomeoneIsPromoted to true
+            end-read
+        close WaitingListFile
+
+        if SomeoneIsPromoted
+            call "AddAttendee" using by content AttendeeFileName, by reference PromotedAttendee
+            open i-o WaitingListFile
+                move OldestAuthCode to WaitingListAuthCode of WaitingListRecord
+                delete WaitingListFile record
+            close WaitingListFile
+            display "Promoted " AttendeeName of PromotedAttendee
+                " from the waiting list with AuthCode " AuthCode of PromotedAttendee
+            set AttendeeWasPromoted to true
+        end-if
+    end-if
+    goback
+    .
+
+CalculateTicketPrice section.
+    move function current-date(1:8) to TodaysDate
+    evaluate true
+        when AttendeeIsConcession of PromotedAttendee
+            move ConcessionRate to AmountToPay of PromotedAttendee
+        when TodaysDate <= EarlyBirdCutoffDate
+            move EarlyBirdRate to AmountToPay of PromotedAttendee
+        when other
+            move AdultRate to AmountToPay of PromotedAttendee
+    end-evaluate
+    compute AmountToPay of PromotedAttendee =
+        AmountToPay of PromotedAttendee + NumberOfKids of PromotedAttendee * ChildRate
+    .
+
+end program PromoteFromWaitingList.
