@@ -0,0 +1,11 @@
+01 EndOfDaySnapshot.
+    05 SnapshotDate           pic x(8).
+    05 SnapshotTotalAttendees pic 999.
+    05 SnapshotOnSite         pic 999.
+    05 SnapshotToArrive       pic 999.
+    05 SnapshotCancellations  pic 99.
+    05 SnapshotNoShows        pic 99.
+    05 SnapshotTotalPaid      pic 9(4).
+    05 SnapshotTotalToPay     pic 9(4).
+    05 SnapshotRefundsDue     pic 9(4).
+    05 SnapshotRefunded       pic 9(4).
