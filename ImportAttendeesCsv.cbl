@@ -0,0 +1,123 @@
+identification division.
+program-id. ImportAttendeesCsv is initial.
+
+environment division.
+configuration section.
+    repository.
+        function createAuthCode.
+
+input-output section.
+    file-control.
+        select CsvFile assign to CsvFileName
+            organization is line sequential
+            file status is CsvStatus.
+
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd CsvFile
+        record contains 200 characters.
+        01 CsvLine pic x(200).
+
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 CsvStatus pic x(2).
+        88 CsvOk value "00".
+        88 CsvEof value "10".
+
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 EmailAlreadyRegistered pic 9 value 0.
+        88 EmailIsDuplicate value 1.
+
+    01 RowsImported pic 999 value zero.
+    01 RowsSkipped pic 999 value zero.
+
+    copy Attendee replacing Attendee by ImportedAttendee.
+
+linkage section.
+    01 CsvFileName pic x(30) value "import.csv".
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using CsvFileName, AttendeeFileName.
+    open input CsvFile
+        read CsvFile
+            at end set CsvEof to true
+        end-read
+        perform until CsvEof
+            perform ParseAndImportRow
+            read CsvFile
+                at end set CsvEof to true
+            end-read
+        end-perform
+    close CsvFile
+
+    display "Import complete. Imported: " RowsImported "  Skipped: " RowsSkipped
+    goback
+    .
+
+ParseAndImportRow section.
+    initialize ImportedAttendee
+    set AttendeeComing of ImportedAttendee to true
+    set AttendeeNotPaid of ImportedAttendee to true
+    unstring CsvLine delimited by ","
+        into AttendeeName of ImportedAttendee,
+             Email of ImportedAttendee,
+             Telephone of ImportedAttendee,
+             ArrivalDay of ImportedAttendee,
+             NumberOfKids of ImportedAttendee,
+             AmountToPay of ImportedAttendee,
+             AmountPaid of ImportedAttendee
+    end-unstring
+
+    if AmountPaid of ImportedAttendee >= AmountToPay of ImportedAttendee
+        set AttendeePaid of ImportedAttendee to true
+        move function current-date(1:8) to DatePaid of ImportedAttendee
+    end-if
+
+    perform CheckEmailAlreadyRegistered
+    if EmailIsDuplicate
+        display "Skipping import row for " function trim(Email of ImportedAttendee)
+            " - email already registered"
+        add 1 to RowsSkipped
+    else
+        move createAuthCode to AuthCode of ImportedAttendee
+        call "AddAttendee" using by content AttendeeFileName, ImportedAttendee
+        add 1 to RowsImported
+    end-if
+    .
+
+CheckEmailAlreadyRegistered section.
+    move 0 to EmailAlreadyRegistered
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+        invalid key continue
+    end-start
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if Email of AttendeeRecord equal to Email of ImportedAttendee
+                set EmailIsDuplicate to true
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+end program ImportAttendeesCsv.
