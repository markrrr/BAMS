@@ -0,0 +1,75 @@
+identification division.
+program-id. GetArrivalForecastReport is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy EventCalendarTable.
+
+    01 DayForecasts.
+        05 DayForecast occurs 7 times.
+            10 ForecastPeople pic 9(4).
+            10 ForecastKids   pic 9(4).
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    call "LoadEventCalendar" using by reference EventCalendarTable, NumberOfEventDays
+    initialize DayForecasts
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeComing of AttendeeRecord or AttendeeArrived of AttendeeRecord
+                set EventDayIdx to 1
+                search EventDayName
+                    at end continue
+                    when EventDayName(EventDayIdx) equal to ArrivalDay of AttendeeRecord
+                        add 1 to ForecastPeople(EventDayIdx)
+                        add NumberOfKids of AttendeeRecord to ForecastKids(EventDayIdx)
+                end-search
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    perform PrintReport
+    goback
+    .
+
+PrintReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "WHOLE-EVENT ARRIVAL FORECAST"
+    display " "
+    display "Day    People  Kids"
+    display "-----  ------  ----"
+    perform varying EventDayIdx from 1 by 1 until EventDayIdx > NumberOfEventDays
+        display EventDayName(EventDayIdx) "  " ForecastPeople(EventDayIdx) "    " ForecastKids(EventDayIdx)
+    end-perform
+    .
+
+end program GetArrivalForecastReport.
