@@ -4,20 +4,189 @@ program-id. BAMS.
 data division.
 working-storage section.
     01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 ExtraFileName pic x(20) value spaces.
     01 CommandLineArgumentCount pic 9 value zero.
+    01 CommandLineVerb pic x(20) value spaces.
+        88 RunningHeadlessBatch value "BATCH", "batch".
+        88 RunningTrainingMode value "TRAIN", "train".
+    01 ReportName pic x(20) value spaces.
+
+    01 TrainingFixtureFileName pic x(20) value "training-fixture.dat".
+    01 TrainingScratchFileName pic x(20) value "training.dat".
+
+    copy Volunteer replacing Volunteer by ==NewVolunteer==.
+    01 TrainedAuthCode pic x(6) value spaces.
+
+    01 DummyCount1 pic 999 value zero.
+    01 DummyCount2 pic 999 value zero.
+    01 DummyCount3 pic 999 value zero.
+    01 DummyCount4 pic 999 value zero.
+    01 DummyCount5 pic 999 value zero.
+    01 DummyCount6 pic 999 value zero.
+    01 DummyCount7 pic 9 value zero.
 
 procedure division.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 1 then
-        accept AttendeesFileName from argument-value
-    else
-        move "attendees.dat" to AttendeesFileName
-    end-if
 
-    *> set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
-    *> set environment 'COB_SCREEN_ESC' to 'Y'
+    evaluate CommandLineArgumentCount
+        when 0
+            move "attendees.dat" to AttendeesFileName
+            call "HomeScreen" using by content AttendeesFileName
+        when 1
+            accept AttendeesFileName from argument-value
+            call "HomeScreen" using by content AttendeesFileName
+        when other
+            accept CommandLineVerb from argument-value
+            if RunningHeadlessBatch
+                accept ReportName from argument-value
+                move "attendees.dat" to AttendeesFileName
+                if function upper-case(ReportName) equal to "VOLUNTEERS"
+                or function upper-case(ReportName) equal to "ADDVOLUNTEER"
+                or function upper-case(ReportName) equal to "TRAINED"
+                    move "volunteers.dat" to AttendeesFileName
+                end-if
+                if function upper-case(ReportName) equal to "MERCHSTOCK"
+                    move "merchandise.dat" to AttendeesFileName
+                end-if
+                if CommandLineArgumentCount >= 3
+                    accept AttendeesFileName from argument-value
+                end-if
+                if CommandLineArgumentCount >= 4
+                    accept ExtraFileName from argument-value
+                end-if
+                perform RunHeadlessReport
+            else
+                if RunningTrainingMode
+                    if CommandLineArgumentCount >= 3
+                        accept TrainingFixtureFileName from argument-value
+                    end-if
+                    if CommandLineArgumentCount >= 4
+                        accept TrainingScratchFileName from argument-value
+                    end-if
+                    call "C$COPY" using TrainingFixtureFileName,
+                        TrainingScratchFileName, 0
+                    display "Training mode - practicing against " TrainingScratchFileName
+                        " (seeded from " function trim(TrainingFixtureFileName) ")"
+                    call "HomeScreen" using by content TrainingScratchFileName
+                else
+                    move "attendees.dat" to AttendeesFileName
+                    call "HomeScreen" using by content AttendeesFileName
+                end-if
+            end-if
+    end-evaluate
 
-    call "HomeScreen" using by content AttendeesFileName
     stop run.
 
+RunHeadlessReport section.
+    evaluate function upper-case(ReportName)
+        when "ROSTER"
+            call "DisplayListOfAttendees" using by content AttendeesFileName
+        when "MUSTER"
+            call "MusterReport" using by content AttendeesFileName
+        when "DIETARY"
+            call "GetDietaryStats" using by content AttendeesFileName,
+                by reference DummyCount1, DummyCount2, DummyCount3, DummyCount4, DummyCount5
+        when "CONSENT"
+            call "GetPhotoConsentList" using by content AttendeesFileName
+        when "GROUPS"
+            call "GetGroupManifest" using by content AttendeesFileName
+        when "HEADCOUNT"
+            call "GetNightlyHeadcountReport" using by content AttendeesFileName
+        when "FORECAST"
+            call "GetArrivalForecastReport" using by content AttendeesFileName
+        when "PAYMENTS"
+            call "GetPaymentMethodBreakdown" using by content AttendeesFileName
+        when "SNAPSHOT"
+            call "TakeEndOfDaySnapshot" using by content AttendeesFileName
+        when "MERCHSTOCK"
+            call "GetMerchandiseStockReport" using by content AttendeesFileName
+        when "VOLUNTEERS"
+            call "GetVolunteerStats" using by content AttendeesFileName,
+                by reference DummyCount1, DummyCount2, DummyCount3, DummyCount4
+        when "EXPORT"
+            if ExtraFileName equal to spaces
+                display "EXPORT requires a CSV file name as the fourth argument"
+            else
+                call "ExportAttendeesCsv" using by content AttendeesFileName, ExtraFileName
+            end-if
+        when "IMPORT"
+            if ExtraFileName equal to spaces
+                display "IMPORT requires a CSV file name as the fourth argument"
+            else
+                call "ImportAttendeesCsv" using by content ExtraFileName, AttendeesFileName
+            end-if
+        when "ARCHIVE"
+            call "ArchiveYearEndData" using by content AttendeesFileName
+        when "BARCODES"
+            if ExtraFileName equal to spaces
+                call "PrintAttendeeBarcodes" using by content AttendeesFileName,
+                    by content "attendee-barcodes.txt"
+            else
+                call "PrintAttendeeBarcodes" using by content AttendeesFileName, ExtraFileName
+            end-if
+        when "DEDUPE"
+            call "MergeDuplicateAttendees" using by content AttendeesFileName,
+                by reference DummyCount1
+        when "DEBTORS"
+            call "GetDebtorsAgingReport" using by content AttendeesFileName
+        when "SIGNIN"
+            call "PrintSignInSheet" using by content AttendeesFileName
+        when "RECONCILE"
+            if ExtraFileName equal to spaces
+                display "RECONCILE requires a bank-deposits CSV file name as the fourth argument"
+            else
+                call "ReconcileBankDeposits" using by content ExtraFileName, AttendeesFileName
+            end-if
+        when "BADGES"
+            if ExtraFileName equal to spaces
+                call "ExportBadgeData" using by content AttendeesFileName, by content "badges.csv"
+            else
+                call "ExportBadgeData" using by content AttendeesFileName, ExtraFileName
+            end-if
+        when "GOLIVE"
+            call "GoLiveValidation" using by content AttendeesFileName
+        when "RATIO"
+            call "GetStaffingRatioReport" using by content AttendeesFileName
+        when "ADDVOLUNTEER"
+            perform PromptAndAddVolunteer
+        when "TRAINED"
+            perform PromptAndRecordTrainingCompletion
+        when "COMPARE"
+            if ExtraFileName equal to spaces
+                display "COMPARE requires the prior year's archived file name as the fourth argument"
+            else
+                call "GetYearOverYearComparison" using by content AttendeesFileName, ExtraFileName
+            end-if
+        when other
+            display "Unknown report '" function trim(ReportName) "'"
+            display "Known reports: ROSTER MUSTER DIETARY CONSENT GROUPS HEADCOUNT "
+                "FORECAST PAYMENTS SNAPSHOT MERCHSTOCK VOLUNTEERS ADDVOLUNTEER TRAINED "
+                "EXPORT IMPORT ARCHIVE BARCODES DEDUPE DEBTORS SIGNIN RECONCILE BADGES "
+                "GOLIVE RATIO COMPARE"
+    end-evaluate
+    .
+
+PromptAndAddVolunteer section.
+    display "Add volunteer to " function trim(AttendeesFileName)
+    display "AuthCode (matching attendee, or blank): " with no advancing
+    accept VolunteerAuthCode of NewVolunteer from console
+    display "Volunteer name: " with no advancing
+    accept VolunteerName of NewVolunteer from console
+    display "Shift role: " with no advancing
+    accept ShiftRole of NewVolunteer from console
+    display "Shift day (Wed/Thu/Fri/Sat/Sun): " with no advancing
+    accept ShiftDay of NewVolunteer from console
+    display "Shift time slot: " with no advancing
+    accept ShiftTimeSlot of NewVolunteer from console
+    set VolunteerRostered of NewVolunteer to true
+    call "AddVolunteer" using by content AttendeesFileName, NewVolunteer
+    .
+
+PromptAndRecordTrainingCompletion section.
+    display "Record training completion in " function trim(AttendeesFileName)
+    display "Volunteer AuthCode: " with no advancing
+    accept TrainedAuthCode from console
+    call "RecordTrainingCompletion" using by content AttendeesFileName, TrainedAuthCode
+    .
+
 end program BAMS.
