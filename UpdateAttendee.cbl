@@ -0,0 +1,289 @@
+identification division.
+program-id. UpdateAttendee is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select optional BackupManifestFile assign to BackupManifestFileName
+            organization is line sequential
+            file status is BackupManifestStatus.
+
+        select optional BackupManifestScratchFile assign to BackupManifestScratchFileName
+            organization is line sequential
+            file status is BackupManifestStatus.
+
+        select optional LockFile assign to LockFileName
+            organization is line sequential
+            file status is LockFileStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    fd BackupManifestFile.
+        01 BackupManifestLine.
+            05 BackupManifestDate pic x(8).
+            05 filler pic x.
+            05 BackupManifestName pic x(30).
+
+    fd BackupManifestScratchFile.
+        01 BackupManifestScratchLine pic x(39).
+
+    fd LockFile.
+        01 LockFileLine pic x(20).
+
+local-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy Attendee replacing Attendee by ==PreviousAttendee==.
+    01 PreviousAttendeeFound pic 9 value 0.
+        88 FoundPreviousAttendee value 1.
+
+    01 BackupManifestStatus pic x(2).
+        88 BackupManifestOk  values "00", "05".
+        88 BackupManifestEof value "10".
+
+    01 BackupFileName   pic x(30) value spaces.
+    01 BackupManifestFileName pic x(24) value "attendees-backups.log".
+    01 BackupManifestScratchFileName pic x(24) value "attendees-backups.tmp".
+    01 BackupTimestamp.
+        05 BackupDate pic x(8).
+        05 BackupTime pic x(6).
+    01 BackupRetentionDays pic 999 value 7.
+    01 BackupAgeInDays pic s9(6) value zero.
+    01 TodayAsInteger pic s9(9) value zero.
+    01 BackupDateAsInteger pic s9(9) value zero.
+
+    01 LockFileName pic x(20) value "attendees.lck".
+    01 LockFileStatus pic x(2).
+        88 LockFileOk      values "00", "05".
+        88 LockFileNotHeld values "35" "05".
+    01 LockWaitCount pic 99 value zero.
+    01 MaxLockWaitAttempts pic 99 value 20.
+    01 LockHeld pic 9 value 0.
+        88 LockIsHeld value 1.
+
+    01 LogFieldNameBuffer pic x(16) value spaces.
+    01 LogOldValueBuffer pic x(30) value spaces.
+    01 LogNewValueBuffer pic x(30) value spaces.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    copy Attendee replacing Attendee by ==ThisAttendee==.
+
+procedure division using AttendeeFileName, ThisAttendee.
+    perform AcquireLock
+
+    if not LockIsHeld
+        display "Error - could not acquire lock on " AttendeeFileName
+            " - another process is writing to it, try again"
+        goback
+    end-if
+
+    perform TakeGenerationalBackup
+    perform PurgeOldBackups
+
+    open i-o AttendeesFile
+        move AuthCode of ThisAttendee to AuthCode of AttendeeRecord
+        move 0 to PreviousAttendeeFound
+        read AttendeesFile into PreviousAttendee
+            key is AuthCode of AttendeeRecord
+            invalid key continue
+            not invalid key set FoundPreviousAttendee to true
+        end-read
+
+        rewrite AttendeeRecord from ThisAttendee
+            invalid key
+                if NoSuchRecord
+                    display "Record for " AuthCode of ThisAttendee " does not exist"
+                else
+                    display "Error - status is " AttendeeStatus
+                end-if
+            not invalid key
+                if FoundPreviousAttendee
+                    perform LogChangedFields
+                end-if
+        end-rewrite
+    close AttendeesFile
+
+    perform ReleaseLock
+    goback
+    .
+
+AcquireLock section.
+    move 0 to LockWaitCount
+    move 0 to LockHeld
+    perform with test after
+        until LockIsHeld or LockWaitCount > MaxLockWaitAttempts
+        open input LockFile
+        if LockFileNotHeld
+            close LockFile
+            open output LockFile
+                move function current-date(9:6) to LockFileLine
+                write LockFileLine
+            close LockFile
+            set LockIsHeld to true
+        else
+            close LockFile
+            add 1 to LockWaitCount
+            call "CBL_OC_NANOSLEEP" using by value 100000000
+        end-if
+    end-perform
+    .
+
+ReleaseLock section.
+    if LockIsHeld
+        call "CBL_DELETE_FILE" using LockFileName
+    end-if
+    .
+
+TakeGenerationalBackup section.
+    move function current-date(1:8) to BackupDate
+    move function current-date(9:6) to BackupTime
+    string
+        "attendees-" delimited by size
+        BackupDate delimited by size
+        "-" delimited by size
+        BackupTime delimited by size
+        ".bak" delimited by size
+        into BackupFileName
+    call "C$COPY" using AttendeeFileName, BackupFileName, 0
+
+    open extend BackupManifestFile
+        move BackupDate to BackupManifestDate
+        move BackupFileName to BackupManifestName
+        write BackupManifestLine
+    close BackupManifestFile
+    .
+
+PurgeOldBackups section.
+    compute TodayAsInteger = function integer-of-date(function numval(BackupDate))
+
+    open input BackupManifestFile
+    if BackupManifestOk
+        open output BackupManifestScratchFile
+        read BackupManifestFile
+            at end set BackupManifestEof to true
+        end-read
+        perform until BackupManifestEof
+            compute BackupDateAsInteger =
+                function integer-of-date(function numval(BackupManifestDate))
+            compute BackupAgeInDays = TodayAsInteger - BackupDateAsInteger
+            if BackupAgeInDays > BackupRetentionDays
+                call "CBL_DELETE_FILE" using BackupManifestName
+            else
+                move BackupManifestLine to BackupManifestScratchLine
+                write BackupManifestScratchLine
+            end-if
+            read BackupManifestFile
+                at end set BackupManifestEof to true
+            end-read
+        end-perform
+        close BackupManifestScratchFile
+        close BackupManifestFile
+        call "C$COPY" using BackupManifestScratchFileName, BackupManifestFileName, 0
+        call "CBL_DELETE_FILE" using BackupManifestScratchFileName
+    end-if
+    .
+
+LogChangedFields section.
+    if AttendeeName of PreviousAttendee not equal AttendeeName of ThisAttendee
+        move "Name" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            AttendeeName of PreviousAttendee, AttendeeName of ThisAttendee
+    end-if
+    if Email of PreviousAttendee not equal Email of ThisAttendee
+        move "Email" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            Email of PreviousAttendee, Email of ThisAttendee
+    end-if
+    if Telephone of PreviousAttendee not equal Telephone of ThisAttendee
+        move Telephone of PreviousAttendee to LogOldValueBuffer
+        move Telephone of ThisAttendee to LogNewValueBuffer
+        move "Telephone" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if ArrivalDay of PreviousAttendee not equal ArrivalDay of ThisAttendee
+        move ArrivalDay of PreviousAttendee to LogOldValueBuffer
+        move ArrivalDay of ThisAttendee to LogNewValueBuffer
+        move "ArrivalDay" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if AttendanceStatus of PreviousAttendee not equal AttendanceStatus of ThisAttendee
+        move AttendanceStatus of PreviousAttendee to LogOldValueBuffer
+        move AttendanceStatus of ThisAttendee to LogNewValueBuffer
+        move "AttendanceStatus" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if NumberOfKids of PreviousAttendee not equal NumberOfKids of ThisAttendee
+        move NumberOfKids of PreviousAttendee to LogOldValueBuffer
+        move NumberOfKids of ThisAttendee to LogNewValueBuffer
+        move "NumberOfKids" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if AmountToPay of PreviousAttendee not equal AmountToPay of ThisAttendee
+        move AmountToPay of PreviousAttendee to LogOldValueBuffer
+        move AmountToPay of ThisAttendee to LogNewValueBuffer
+        move "AmountToPay" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if PaymentStatus of PreviousAttendee not equal PaymentStatus of ThisAttendee
+        move PaymentStatus of PreviousAttendee to LogOldValueBuffer
+        move PaymentStatus of ThisAttendee to LogNewValueBuffer
+        move "PaymentStatus" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if AmountPaid of PreviousAttendee not equal AmountPaid of ThisAttendee
+        move AmountPaid of PreviousAttendee to LogOldValueBuffer
+        move AmountPaid of ThisAttendee to LogNewValueBuffer
+        move "AmountPaid" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if DatePaid of PreviousAttendee not equal DatePaid of ThisAttendee
+        move DatePaid of PreviousAttendee to LogOldValueBuffer
+        move DatePaid of ThisAttendee to LogNewValueBuffer
+        move "DatePaid" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if RefundAmount of PreviousAttendee not equal RefundAmount of ThisAttendee
+        move RefundAmount of PreviousAttendee to LogOldValueBuffer
+        move RefundAmount of ThisAttendee to LogNewValueBuffer
+        move "RefundAmount" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if RefundDate of PreviousAttendee not equal RefundDate of ThisAttendee
+        move RefundDate of PreviousAttendee to LogOldValueBuffer
+        move RefundDate of ThisAttendee to LogNewValueBuffer
+        move "RefundDate" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            LogOldValueBuffer, LogNewValueBuffer
+    end-if
+    if Diet of PreviousAttendee not equal Diet of ThisAttendee
+        move "Diet" to LogFieldNameBuffer
+        call "LogAttendeeChange" using AuthCode of ThisAttendee, LogFieldNameBuffer,
+            Diet of PreviousAttendee, Diet of ThisAttendee
+    end-if
+    .
+
+end program UpdateAttendee.
