@@ -0,0 +1,351 @@
+identification division.
+program-id. MergeDuplicateAttendees is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy Attendee replacing Attendee by ==FirstAttendee==.
+    copy Attendee replacing Attendee by ==SecondAttendee==.
+    copy Attendee replacing Attendee by ==MergedAttendee==.
+
+    01 FirstAuthCode pic x(6) value spaces.
+    01 SecondAuthCode pic x(6) value spaces.
+    01 DuplicateAuthCode pic x(6) value spaces.
+    01 BothRecordsFound pic 9 value 0.
+        88 BothAttendeesFound value 1.
+
+    01 SurvivorChoice pic 9 value 1.
+    01 FieldChoice pic 9 value 1.
+    01 PromptLabel pic x(20) value spaces.
+    01 PromptValue1 pic x(30) value spaces.
+    01 PromptValue2 pic x(30) value spaces.
+
+    01 MergeOk pic 9 value 0.
+    01 KidIndex pic 9 value zero.
+
+    01 LogFieldNameBuffer pic x(16) value spaces.
+    01 LogOldValueBuffer pic x(30) value spaces.
+    01 LogNewValueBuffer pic x(30) value spaces.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 MergesPerformed pic 999 value zero.
+
+procedure division using AttendeeFileName, by reference MergesPerformed.
+    move 0 to MergeOk
+
+    display "Merge duplicate attendees in " function trim(AttendeeFileName)
+    display "First AuthCode: " with no advancing
+    accept FirstAuthCode from console
+    display "Second AuthCode to merge with it: " with no advancing
+    accept SecondAuthCode from console
+
+    if FirstAuthCode equal to SecondAuthCode
+        display "Both AuthCodes are the same - nothing to merge"
+    else
+        open i-o AttendeesFile
+            perform LookUpBothAttendees
+            if BothAttendeesFound
+                perform ChooseSurvivor
+                perform ChooseAllFields
+                perform ApplyMerge
+            end-if
+        close AttendeesFile
+    end-if
+
+    move MergeOk to MergesPerformed
+    goback
+    .
+
+LookUpBothAttendees section.
+    move 0 to BothRecordsFound
+
+    move FirstAuthCode to AuthCode of AttendeeRecord
+    read AttendeesFile into FirstAttendee
+        key is AuthCode of AttendeeRecord
+        invalid key display "Record for " FirstAuthCode " not found"
+    end-read
+
+    move SecondAuthCode to AuthCode of AttendeeRecord
+    read AttendeesFile into SecondAttendee
+        key is AuthCode of AttendeeRecord
+        invalid key display "Record for " SecondAuthCode " not found"
+    end-read
+
+    if AuthCode of FirstAttendee equal to FirstAuthCode
+    and AuthCode of SecondAttendee equal to SecondAuthCode
+        set BothAttendeesFound to true
+    end-if
+    .
+
+ChooseSurvivor section.
+    display "Which AuthCode should survive - 1: " FirstAuthCode
+        " or 2: " SecondAuthCode "? " with no advancing
+    accept SurvivorChoice from console
+    if SurvivorChoice not = 1 and SurvivorChoice not = 2
+        move 1 to SurvivorChoice
+    end-if
+    if SurvivorChoice = 1
+        move FirstAuthCode to AuthCode of MergedAttendee
+        move SecondAuthCode to DuplicateAuthCode
+    else
+        move SecondAuthCode to AuthCode of MergedAttendee
+        move FirstAuthCode to DuplicateAuthCode
+    end-if
+    .
+
+ChooseField section.
+    display PromptLabel
+    display "  1: " PromptValue1
+    display "  2: " PromptValue2
+    display "Keep which (1/2)? " with no advancing
+    accept FieldChoice from console
+    if FieldChoice not = 1 and FieldChoice not = 2
+        move 1 to FieldChoice
+    end-if
+    .
+
+ChooseAllFields section.
+    move SignupDate of FirstAttendee to PromptValue1
+    move SignupDate of SecondAttendee to PromptValue2
+    move "Signup date" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move SignupDate of FirstAttendee to SignupDate of MergedAttendee
+    else
+        move SignupDate of SecondAttendee to SignupDate of MergedAttendee
+    end-if
+
+    move AttendeeName of FirstAttendee to PromptValue1
+    move AttendeeName of SecondAttendee to PromptValue2
+    move "Name" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move AttendeeName of FirstAttendee to AttendeeName of MergedAttendee
+    else
+        move AttendeeName of SecondAttendee to AttendeeName of MergedAttendee
+    end-if
+
+    move Email of FirstAttendee to PromptValue1
+    move Email of SecondAttendee to PromptValue2
+    move "Email" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move Email of FirstAttendee to Email of MergedAttendee
+    else
+        move Email of SecondAttendee to Email of MergedAttendee
+    end-if
+
+    move Telephone of FirstAttendee to PromptValue1
+    move Telephone of SecondAttendee to PromptValue2
+    move "Telephone" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move Telephone of FirstAttendee to Telephone of MergedAttendee
+    else
+        move Telephone of SecondAttendee to Telephone of MergedAttendee
+    end-if
+
+    move ArrivalDay of FirstAttendee to PromptValue1
+    move ArrivalDay of SecondAttendee to PromptValue2
+    move "Arrival day" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move ArrivalDay of FirstAttendee to ArrivalDay of MergedAttendee
+    else
+        move ArrivalDay of SecondAttendee to ArrivalDay of MergedAttendee
+    end-if
+
+    move DepartureDay of FirstAttendee to PromptValue1
+    move DepartureDay of SecondAttendee to PromptValue2
+    move "Departure day" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move DepartureDay of FirstAttendee to DepartureDay of MergedAttendee
+    else
+        move DepartureDay of SecondAttendee to DepartureDay of MergedAttendee
+    end-if
+
+    move AttendanceStatus of FirstAttendee to PromptValue1
+    move AttendanceStatus of SecondAttendee to PromptValue2
+    move "Attendance status" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move AttendanceStatus of FirstAttendee to AttendanceStatus of MergedAttendee
+    else
+        move AttendanceStatus of SecondAttendee to AttendanceStatus of MergedAttendee
+    end-if
+
+    move NumberOfKids of FirstAttendee to PromptValue1
+    move NumberOfKids of SecondAttendee to PromptValue2
+    move "Number of kids" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move NumberOfKids of FirstAttendee to NumberOfKids of MergedAttendee
+        perform varying KidIndex from 1 by 1 until KidIndex > 9
+            move KidAges of FirstAttendee(KidIndex) to KidAges of MergedAttendee(KidIndex)
+        end-perform
+    else
+        move NumberOfKids of SecondAttendee to NumberOfKids of MergedAttendee
+        perform varying KidIndex from 1 by 1 until KidIndex > 9
+            move KidAges of SecondAttendee(KidIndex) to KidAges of MergedAttendee(KidIndex)
+        end-perform
+    end-if
+
+    move AmountToPay of FirstAttendee to PromptValue1
+    move AmountToPay of SecondAttendee to PromptValue2
+    move "Amount to pay" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move AmountToPay of FirstAttendee to AmountToPay of MergedAttendee
+    else
+        move AmountToPay of SecondAttendee to AmountToPay of MergedAttendee
+    end-if
+
+    move PaymentStatus of FirstAttendee to PromptValue1
+    move PaymentStatus of SecondAttendee to PromptValue2
+    move "Payment status" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move PaymentStatus of FirstAttendee to PaymentStatus of MergedAttendee
+    else
+        move PaymentStatus of SecondAttendee to PaymentStatus of MergedAttendee
+    end-if
+
+    move AmountPaid of FirstAttendee to PromptValue1
+    move AmountPaid of SecondAttendee to PromptValue2
+    move "Amount paid" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move AmountPaid of FirstAttendee to AmountPaid of MergedAttendee
+        move DatePaid of FirstAttendee to DatePaid of MergedAttendee
+        move PaymentMethod of FirstAttendee to PaymentMethod of MergedAttendee
+    else
+        move AmountPaid of SecondAttendee to AmountPaid of MergedAttendee
+        move DatePaid of SecondAttendee to DatePaid of MergedAttendee
+        move PaymentMethod of SecondAttendee to PaymentMethod of MergedAttendee
+    end-if
+
+    move RefundAmount of FirstAttendee to PromptValue1
+    move RefundAmount of SecondAttendee to PromptValue2
+    move "Refund amount" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move RefundAmount of FirstAttendee to RefundAmount of MergedAttendee
+        move RefundDate of FirstAttendee to RefundDate of MergedAttendee
+    else
+        move RefundAmount of SecondAttendee to RefundAmount of MergedAttendee
+        move RefundDate of SecondAttendee to RefundDate of MergedAttendee
+    end-if
+
+    move Diet of FirstAttendee to PromptValue1
+    move Diet of SecondAttendee to PromptValue2
+    move "Dietary notes" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move Diet of FirstAttendee to Diet of MergedAttendee
+        move DietCodes of FirstAttendee to DietCodes of MergedAttendee
+    else
+        move Diet of SecondAttendee to Diet of MergedAttendee
+        move DietCodes of SecondAttendee to DietCodes of MergedAttendee
+    end-if
+
+    move EmergencyContactName of FirstAttendee to PromptValue1
+    move EmergencyContactName of SecondAttendee to PromptValue2
+    move "Emergency contact" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move EmergencyContactName of FirstAttendee to EmergencyContactName of MergedAttendee
+        move EmergencyContactPhone of FirstAttendee to EmergencyContactPhone of MergedAttendee
+    else
+        move EmergencyContactName of SecondAttendee to EmergencyContactName of MergedAttendee
+        move EmergencyContactPhone of SecondAttendee to EmergencyContactPhone of MergedAttendee
+    end-if
+
+    move WelfareFlag of FirstAttendee to PromptValue1
+    move WelfareFlag of SecondAttendee to PromptValue2
+    move "Welfare flag" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move WelfareFlag of FirstAttendee to WelfareFlag of MergedAttendee
+    else
+        move WelfareFlag of SecondAttendee to WelfareFlag of MergedAttendee
+    end-if
+
+    move PhotoConsent of FirstAttendee to PromptValue1
+    move PhotoConsent of SecondAttendee to PromptValue2
+    move "Photo consent" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move PhotoConsent of FirstAttendee to PhotoConsent of MergedAttendee
+    else
+        move PhotoConsent of SecondAttendee to PhotoConsent of MergedAttendee
+    end-if
+
+    move GroupID of FirstAttendee to PromptValue1
+    move GroupID of SecondAttendee to PromptValue2
+    move "Group ID" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move GroupID of FirstAttendee to GroupID of MergedAttendee
+    else
+        move GroupID of SecondAttendee to GroupID of MergedAttendee
+    end-if
+
+    move ConcessionFlag of FirstAttendee to PromptValue1
+    move ConcessionFlag of SecondAttendee to PromptValue2
+    move "Concession flag" to PromptLabel
+    perform ChooseField
+    if FieldChoice = 1
+        move ConcessionFlag of FirstAttendee to ConcessionFlag of MergedAttendee
+    else
+        move ConcessionFlag of SecondAttendee to ConcessionFlag of MergedAttendee
+    end-if
+    .
+
+ApplyMerge section.
+    move AuthCode of MergedAttendee to AuthCode of AttendeeRecord
+    read AttendeesFile
+        invalid key
+            display "Survivor record " AuthCode of MergedAttendee " vanished unexpectedly"
+        not invalid key
+            rewrite AttendeeRecord from MergedAttendee
+            move 1 to MergeOk
+    end-read
+
+    move DuplicateAuthCode to AuthCode of AttendeeRecord
+    delete AttendeesFile record
+        invalid key
+            display "Could not delete duplicate record " DuplicateAuthCode
+    end-delete
+
+    move DuplicateAuthCode to LogOldValueBuffer
+    move AuthCode of MergedAttendee to LogNewValueBuffer
+    move "Merged into" to LogFieldNameBuffer
+    call "LogAttendeeChange" using
+        DuplicateAuthCode, LogFieldNameBuffer,
+        LogOldValueBuffer, LogNewValueBuffer
+
+    display "Merged " DuplicateAuthCode " into " AuthCode of MergedAttendee
+    .
+
+end program MergeDuplicateAttendees.
