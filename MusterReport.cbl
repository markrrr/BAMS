@@ -0,0 +1,96 @@
+identification division.
+program-id. MusterReport is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select MusterSortFile assign to "musterreport.srt".
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    sd MusterSortFile.
+        01 MusterSortRecord.
+            05 MusterSortName        pic x(30).
+            05 MusterSortAuthCode    pic x(6).
+            05 MusterSortKids        pic 9.
+            05 MusterSortContactName  pic x(30).
+            05 MusterSortContactPhone pic x(15).
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 MusterTotalOnSite pic 999 value zero.
+    01 MusterTotalKids pic 99 value zero.
+    01 MusterSortEof pic 9 value zero.
+        88 AtEndOfMusterSort value 1.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    sort MusterSortFile on ascending key MusterSortName
+        input procedure is LoadArrivedAttendees
+        output procedure is PrintMusterReport
+    goback
+    .
+
+LoadArrivedAttendees section.
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeArrived of AttendeeRecord
+                move AttendeeName of AttendeeRecord to MusterSortName
+                move AuthCode of AttendeeRecord to MusterSortAuthCode
+                move NumberOfKids of AttendeeRecord to MusterSortKids
+                move EmergencyContactName of AttendeeRecord to MusterSortContactName
+                move EmergencyContactPhone of AttendeeRecord to MusterSortContactPhone
+                release MusterSortRecord
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+PrintMusterReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "FIRE EVACUATION MUSTER / ROLL-CALL REPORT"
+    display " "
+    display "Name                           AuthCode  Kids  Emergency contact              Phone"
+    display "------------------------------ --------  ----  ------------------------------ ---------------"
+    return MusterSortFile
+        at end set AtEndOfMusterSort to true
+    end-return
+    perform until AtEndOfMusterSort
+        display MusterSortName "  " MusterSortAuthCode "    " MusterSortKids
+            "  " MusterSortContactName " " MusterSortContactPhone
+        add 1 to MusterTotalOnSite
+        add MusterSortKids to MusterTotalKids
+        return MusterSortFile
+            at end set AtEndOfMusterSort to true
+        end-return
+    end-perform
+    display "------------------------------ --------  ----  ------------------------------ ---------------"
+    display "Total on-site: " MusterTotalOnSite "    Total kids on-site: " MusterTotalKids
+    .
+
+end program MusterReport.
