@@ -0,0 +1,190 @@
+copy crt-key-codes.
+
+identification division.
+program-id. GateScanScreen is initial.
+
+environment division.
+configuration section.
+    special-names.
+        crt status is Operation.
+    repository.
+        function createAuthCode.
+
+input-output section.
+    file-control.
+        select optional ArrivalLogFile assign to ArrivalLogFileName
+            organization is line sequential
+            file status is ArrivalLogStatus.
+
+data division.
+file section.
+    fd ArrivalLogFile.
+        copy ArrivalLogEntry.
+
+local-storage section.
+    copy Attendee.
+    copy PricingTable.
+    01 ArrivalLogFileName pic x(24) value "arrival-log.dat".
+    01 ArrivalLogStatus pic x(2).
+    01 Command pic x.
+    01 ScanMessage pic x(40) value spaces.
+    01 CurrentDayOfWeek pic 9 value zero.
+    01 KidIndex pic 9 value zero.
+    01 DaysOfTheWeek value "MonTueWedThuFriSatSun".
+        02 DayOfTheWeek pic x(3) occurs 7 times.
+    01 TodaysDate pic x(8) value spaces.
+    01 PaidNowAnswer pic x value space.
+        88 PaidNow value "Y", "y".
+    01 PaymentMethodEntry pic x value space.
+    01 ConcessionAnswer pic x value "N".
+        88 ConcessionEligible value "Y", "y".
+    copy Operation.
+
+linkage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+
+screen section.
+    01 GateScanAttendeeScreen background-color 0 foreground-color 2.
+        03 blank screen.
+        03 line 1 column 1 value "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    " reverse-video highlight.
+        03 line 2 column 1 value "Scan or type AuthCode:".
+        03 line 2 column plus 2 to AuthCode required.
+        03 line 4 column 1 value "Name:".
+        03 line 4 column 15 from AttendeeName.
+        03 line 5 column 1 value "Status:".
+        03 line 5 column 15 from AttendanceStatus.
+        03 line 6 column 1 from ScanMessage.
+        03 line 24 column 1 value "Commands: F1 Home; F3 Quick Add; F5 Check-in, F6 Check-out, F10 Exit          " reverse-video highlight.
+        03 line 24 column 78 to Command.
+
+procedure division using AttendeesFileName.
+
+    perform until OperationIsBack or OperationIsExit
+        move spaces to AuthCode, ScanMessage
+        initialize Attendee
+        accept GateScanAttendeeScreen from crt end-accept
+
+        if OperationIsAdd
+            perform QuickRegisterWalkUp
+        end-if
+
+        if AuthCode not equal spaces
+            call "GetAttendeeByAuthCode"
+                using by content AttendeesFileName,
+                by content AuthCode,
+                by reference Attendee
+
+            if AttendeeName of Attendee equal to high-values
+                move "AuthCode not found" to ScanMessage
+            else
+                evaluate true
+                    when OperationIsToggleArrivalDay perform RecordCheckIn
+                    when OperationIsToggleStatus perform RecordCheckOut
+                end-evaluate
+            end-if
+        end-if
+    end-perform
+
+    goback
+.
+
+QuickRegisterWalkUp section.
+    initialize Attendee
+    move createAuthCode to AuthCode of Attendee
+    display "Walk-up registration"
+    display "Name: " with no advancing
+    accept AttendeeName of Attendee from console
+    display "Email: " with no advancing
+    accept Email of Attendee from console
+    display "Telephone: " with no advancing
+    accept Telephone of Attendee from console
+    display "Number of kids? " with no advancing
+    accept NumberOfKids of Attendee from console
+    perform varying KidIndex from 1 by 1 until KidIndex > NumberOfKids of Attendee
+        display "Age of kid " KidIndex ": " with no advancing
+        accept KidAges of Attendee(KidIndex) from console
+    end-perform
+
+    accept CurrentDayOfWeek from day-of-week
+    move DayOfTheWeek(CurrentDayOfWeek) to ArrivalDay of Attendee
+    set DepartureDayIsSunday of Attendee to true
+    set AttendeeArrived of Attendee to true
+    set AttendeeNotPaid of Attendee to true
+
+    display "Concession eligible (Y/N)? " with no advancing
+    accept ConcessionAnswer from console
+    if ConcessionEligible
+        set AttendeeIsConcession of Attendee to true
+    end-if
+
+    move function current-date(1:8) to TodaysDate
+    evaluate true
+        when AttendeeIsConcession of Attendee
+            move ConcessionRate to AmountToPay of Attendee
+        when TodaysDate <= EarlyBirdCutoffDate
+            move EarlyBirdRate to AmountToPay of Attendee
+        when other
+            move AdultRate to AmountToPay of Attendee
+    end-evaluate
+    compute AmountToPay of Attendee =
+        AmountToPay of Attendee + NumberOfKids of Attendee * ChildRate
+
+    display "Amount to pay: " AmountToPay of Attendee
+    display "Paid now (Y/N)? " with no advancing
+    accept PaidNowAnswer from console
+    if PaidNow
+        set AttendeePaid of Attendee to true
+        move AmountToPay of Attendee to AmountPaid of Attendee
+        move function current-date(1:8) to DatePaid of Attendee
+        perform TakeWalkUpPaymentMethod
+    end-if
+
+    call "AddAttendee" using by content AttendeesFileName, by reference Attendee
+    perform RecordCheckIn
+    move "Registered and checked in" to ScanMessage
+    .
+
+TakeWalkUpPaymentMethod section.
+    move space to PaymentMethodEntry
+    perform until PaymentMethodIsCash of Attendee
+        or PaymentMethodIsCard of Attendee
+        or PaymentMethodIsBankTransfer of Attendee
+        display "Payment method (C=cash K=card B=bank transfer): " with no advancing
+        accept PaymentMethodEntry from console
+        move PaymentMethodEntry to PaymentMethod of Attendee
+    end-perform
+    .
+
+RecordCheckIn section.
+    if AttendeeCancelled of Attendee or AttendeeNoShow of Attendee
+        move "WARNING - ticket is cancelled/no-show, not checked in" to ScanMessage
+    else
+        move AuthCode to ArrivalLogAuthCode
+        set ArrivalLogIsCheckIn to true
+        move function current-date(1:15) to ArrivalLogTimestamp
+        open extend ArrivalLogFile
+            write ArrivalLogEntry
+        close ArrivalLogFile
+        set AttendeeArrived of Attendee to true
+        call "UpdateAttendee" using by content AttendeesFileName, Attendee
+        move "Checked in" to ScanMessage
+    end-if
+    .
+
+RecordCheckOut section.
+    if AttendeeCancelled of Attendee or AttendeeNoShow of Attendee
+        move "WARNING - ticket is cancelled/no-show, not checked out" to ScanMessage
+    else
+        move AuthCode to ArrivalLogAuthCode
+        set ArrivalLogIsCheckOut to true
+        move function current-date(1:15) to ArrivalLogTimestamp
+        open extend ArrivalLogFile
+            write ArrivalLogEntry
+        close ArrivalLogFile
+        set AttendeeComing of Attendee to true
+        call "UpdateAttendee" using by content AttendeesFileName, Attendee
+        move "Checked out" to ScanMessage
+    end-if
+    .
+
+end program GateScanScreen.
