@@ -0,0 +1,44 @@
+identification division.
+program-id. RecordTrainingCompletion is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional VolunteersFile assign to VolunteerFileName
+            organization is indexed
+            access mode is dynamic
+            record key is VolunteerAuthCode
+            file status is VolunteerStatus.
+
+data division.
+file section.
+    fd VolunteersFile.
+        copy Volunteer replacing Volunteer by
+            ==VolunteerRecord.
+            88 EndOfVolunteersFile value high-values==.
+
+local-storage section.
+    01 VolunteerStatus   pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+linkage section.
+    01 VolunteerFileName pic x(20) value "volunteers.dat".
+    01 CompletedAuthCode pic x(6).
+
+procedure division using VolunteerFileName, CompletedAuthCode.
+    open i-o VolunteersFile
+        move CompletedAuthCode to VolunteerAuthCode of VolunteerRecord
+        read VolunteersFile
+            invalid key
+                display "No volunteer found with AuthCode " CompletedAuthCode
+            not invalid key
+                set VolunteerRostered of VolunteerRecord to true
+                rewrite VolunteerRecord
+        end-read
+    close VolunteersFile
+    goback
+    .
+
+end program RecordTrainingCompletion.
