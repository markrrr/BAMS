@@ -0,0 +1 @@
+01 EventWindowClosedDate pic x(8) value "20260810".
