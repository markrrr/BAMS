@@ -0,0 +1,49 @@
+identification division.
+program-id. AddToWaitingList is initial.
+
+environment division.
+configuration section.
+    repository.
+        function createAuthCode.
+
+input-output section.
+    file-control.
+        select optional WaitingListFile assign to WaitingListFileName
+            organization is indexed
+            access mode is dynamic
+            record key is WaitingListAuthCode
+            file status is WaitingListStatus.
+
+data division.
+file section.
+    fd WaitingListFile.
+        copy WaitingListEntry replacing WaitingListEntry by
+            ==WaitingListRecord.
+            88 EndOfWaitingListFile value high-values==.
+
+local-storage section.
+    01 WaitingListStatus pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+linkage section.
+    01 WaitingListFileName pic x(20) value "waitinglist.dat".
+    copy WaitingListEntry replacing WaitingListEntry by ==ThisWaitingListEntry==.
+
+procedure division using WaitingListFileName, ThisWaitingListEntry.
+    move createAuthCode to WaitingListAuthCode of ThisWaitingListEntry
+    move function current-date(1:8) to WaitingListDate of ThisWaitingListEntry
+
+    open i-o WaitingListFile
+        write WaitingListRecord from ThisWaitingListEntry
+            invalid key
+                display "Error - status is " WaitingListStatus
+        end-write
+    close WaitingListFile
+    display "Added " WaitingListName of ThisWaitingListEntry
+        " to waiting list with reference " WaitingListAuthCode of ThisWaitingListEntry
+    goback
+    .
+
+end program AddToWaitingList.
