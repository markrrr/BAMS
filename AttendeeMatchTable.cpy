@@ -0,0 +1,4 @@
+01 AttendeeMatchTable.
+    05 AttendeeMatchEntry occurs 200 times indexed by AttendeeMatchIdx.
+        10 MatchAuthCode pic x(6).
+        10 MatchName     pic x(30).
