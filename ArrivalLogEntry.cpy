@@ -0,0 +1,8 @@
+01 ArrivalLogEntry.
+    05 ArrivalLogAuthCode pic x(6).
+    05 filler pic x value space.
+    05 ArrivalLogTransactionType pic x.
+        88 ArrivalLogIsCheckIn  value "I".
+        88 ArrivalLogIsCheckOut value "O".
+    05 filler pic x value space.
+    05 ArrivalLogTimestamp pic x(15).
