@@ -0,0 +1,105 @@
+identification division.
+program-id. GetMerchandiseStockReport is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional MerchandiseFile assign to MerchandiseFileName
+            organization is indexed
+            access mode is dynamic
+            record key is MerchKey
+            file status is MerchandiseStatus.
+
+        select MerchSortFile assign to "merchstock.srt".
+
+data division.
+file section.
+    fd MerchandiseFile.
+        copy MerchandiseOrder replacing MerchandiseOrder by
+            ==MerchandiseRecord.
+            88 EndOfMerchandiseFile value high-values==.
+
+    sd MerchSortFile.
+        01 MerchSortRecord.
+            05 MerchSortItemCode pic x(10).
+            05 MerchSortSize     pic x(4).
+            05 MerchSortQuantity pic 99.
+
+working-storage section.
+    01 MerchandiseStatus pic x(2).
+        88 Successful    value "00".
+        88 RecordExists  value "22".
+        88 NoSuchRecord  value "23".
+
+    01 MerchSortEof pic 9 value zero.
+        88 AtEndOfMerchSort value 1.
+    01 PreviousItemCode pic x(10) value low-values.
+    01 PreviousSize pic x(4) value low-values.
+    01 ItemSubtotal pic 999 value zero.
+    01 AnItemHasBeenPrinted pic 9 value zero.
+        88 AnItemWasPrinted value 1.
+
+linkage section.
+    01 MerchandiseFileName pic x(20) value "merchandise.dat".
+
+procedure division using MerchandiseFileName.
+    sort MerchSortFile on ascending key MerchSortItemCode, MerchSortSize
+        input procedure is LoadMerchandiseOrders
+        output procedure is PrintStockReport
+    goback
+    .
+
+LoadMerchandiseOrders section.
+    move zeroes to MerchKey of MerchandiseRecord
+    start MerchandiseFile key is greater than MerchKey of MerchandiseRecord
+    open input MerchandiseFile
+        read MerchandiseFile next record
+            at end set EndOfMerchandiseFile to true
+        end-read
+        perform until EndOfMerchandiseFile
+            move MerchItemCode of MerchandiseRecord to MerchSortItemCode
+            move MerchSize of MerchandiseRecord to MerchSortSize
+            move MerchQuantity of MerchandiseRecord to MerchSortQuantity
+            release MerchSortRecord
+            read MerchandiseFile next record
+                at end set EndOfMerchandiseFile to true
+            end-read
+        end-perform
+    close MerchandiseFile
+    .
+
+PrintStockReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "MERCHANDISE STOCK REPORT"
+    display " "
+    display "Item       Size  Quantity"
+    display "---------- ----  --------"
+    return MerchSortFile
+        at end set AtEndOfMerchSort to true
+    end-return
+    perform until AtEndOfMerchSort
+        if MerchSortItemCode not equal PreviousItemCode
+            or MerchSortSize not equal PreviousSize
+                if AnItemWasPrinted
+                    perform PrintItemSubtotal
+                end-if
+                move MerchSortItemCode to PreviousItemCode
+                move MerchSortSize to PreviousSize
+                move zero to ItemSubtotal
+                set AnItemWasPrinted to true
+        end-if
+        add MerchSortQuantity to ItemSubtotal
+        return MerchSortFile
+            at end set AtEndOfMerchSort to true
+        end-return
+    end-perform
+    if AnItemWasPrinted
+        perform PrintItemSubtotal
+    end-if
+    .
+
+PrintItemSubtotal section.
+    display PreviousItemCode " " PreviousSize "  " ItemSubtotal
+    .
+
+end program GetMerchandiseStockReport.
