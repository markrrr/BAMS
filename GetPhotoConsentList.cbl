@@ -0,0 +1,60 @@
+identification division.
+program-id. GetPhotoConsentList is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+local-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 ConsentingCount pic 999 value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "PHOTO/MARKETING CONSENT LIST"
+    display " "
+    display "Name"
+    display "------------------------------"
+
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeConsentsToPhotos of AttendeeRecord
+                display AttendeeName of AttendeeRecord
+                add 1 to ConsentingCount
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+
+    display "------------------------------"
+    display "Total consenting to photos: " ConsentingCount
+    goback
+    .
+
+end program GetPhotoConsentList.
