@@ -0,0 +1,154 @@
+copy crt-key-codes.
+
+identification division.
+program-id. ListAttendeesScreen is initial.
+
+environment division.
+configuration section.
+    special-names.
+        crt status is Operation.
+
+data division.
+local-storage section.
+    01 Command pic x.
+    copy Operation.
+    88 OperationIsNextPage value 1006.
+    88 OperationIsPrevPage value 1007.
+
+    01 SearchTerm pic x(30) value spaces.
+    01 MatchCount pic 999 value zero.
+    01 MatchesTruncated pic 9 value zero.
+        88 TooManyMatches value 1.
+    copy AttendeeMatchTable.
+
+    01 PageSize pic 99 value 10.
+    01 PageNumber pic 99 value 1.
+    01 PageCount pic 99 value 1.
+    01 PageStartIndex pic 999 value zero.
+    01 PageEntryIndex pic 999 value zero.
+    01 PageRow pic 99 value zero.
+
+    01 PageDisplayTable.
+        05 PageDisplayEntry occurs 10 times indexed by PageIdx.
+            10 PageDisplayLine pic x(40) value spaces.
+
+    01 SelectionAnswer pic 99 value zero.
+    01 SelectedMatchIndex pic 999 value zero.
+    01 KeepBrowsing pic 9 value 1.
+        88 StopBrowsing value 0.
+
+linkage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 FoundAuthCode pic x(6).
+
+screen section.
+    01 SearchTermScreen background-color 0 foreground-color 2.
+        03 blank screen.
+        03 line 1 column 1 value "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    " reverse-video highlight.
+        03 line 2 column 1 value "Search name/email/phone (blank to browse everyone):".
+        03 line 2 column plus 2 using SearchTerm.
+        03 line 24 column 1 value "Commands: F1 Home, F2 Search, F10 Exit                                        " reverse-video highlight.
+        03 line 24 column 78 to Command.
+
+    01 ListResultsScreen background-color 0 foreground-color 2.
+        03 blank screen.
+        03 line 1 column 1 value "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    " reverse-video highlight.
+        03 line 2 column 1 value "Matches - page" .
+        03 line 2 column plus 1 from PageNumber.
+        03 line 2 column plus 1 value "of".
+        03 line 2 column plus 1 from PageCount.
+        03 line 3 column 1 from PageDisplayLine(1).
+        03 line 4 column 1 from PageDisplayLine(2).
+        03 line 5 column 1 from PageDisplayLine(3).
+        03 line 6 column 1 from PageDisplayLine(4).
+        03 line 7 column 1 from PageDisplayLine(5).
+        03 line 8 column 1 from PageDisplayLine(6).
+        03 line 9 column 1 from PageDisplayLine(7).
+        03 line 10 column 1 from PageDisplayLine(8).
+        03 line 11 column 1 from PageDisplayLine(9).
+        03 line 12 column 1 from PageDisplayLine(10).
+        03 line 14 column 1 value "Select line number (0 for none): ".
+        03 line 14 column plus 2 using SelectionAnswer.
+        03 line 24 column 1 value "Commands: F1 Home, F2 New search, F6 Next page, F7 Prev page, F10 Exit        " reverse-video highlight.
+        03 line 24 column 78 to Command.
+
+procedure division using AttendeesFileName, FoundAuthCode.
+    move spaces to FoundAuthCode
+    move 1 to KeepBrowsing
+
+    perform until StopBrowsing or OperationIsBack or OperationIsExit
+        move spaces to SearchTerm
+        accept SearchTermScreen from crt end-accept
+
+        if OperationIsBack or OperationIsExit
+            continue
+        else
+            call "GetAttendeeByName"
+                using by content AttendeesFileName, SearchTerm,
+                by reference MatchCount, MatchesTruncated, AttendeeMatchTable
+
+            if MatchCount equal to zero
+                display "No matches for " function trim(SearchTerm)
+            else
+                perform BrowseMatches
+                if FoundAuthCode not equal spaces
+                    set StopBrowsing to true
+                end-if
+            end-if
+        end-if
+    end-perform
+
+    goback
+    .
+
+BrowseMatches section.
+    compute PageCount = (MatchCount + PageSize - 1) / PageSize
+    move 1 to PageNumber
+
+    perform until OperationIsBack or OperationIsExit
+        or FoundAuthCode not equal spaces
+        perform BuildPage
+        move zero to SelectionAnswer
+        accept ListResultsScreen from crt end-accept
+
+        evaluate true
+            when OperationIsNextPage
+                if PageNumber < PageCount
+                    add 1 to PageNumber
+                end-if
+            when OperationIsPrevPage
+                if PageNumber > 1
+                    subtract 1 from PageNumber
+                end-if
+            when SelectionAnswer > zero and SelectionAnswer <= PageSize
+                compute SelectedMatchIndex =
+                    (PageNumber - 1) * PageSize + SelectionAnswer
+                if SelectedMatchIndex <= MatchCount
+                    move MatchAuthCode(SelectedMatchIndex) to FoundAuthCode
+                end-if
+        end-evaluate
+    end-perform
+    .
+
+BuildPage section.
+    move spaces to PageDisplayTable
+    compute PageStartIndex = (PageNumber - 1) * PageSize
+    perform varying PageRow from 1 by 1 until PageRow > PageSize
+        compute PageEntryIndex = PageStartIndex + PageRow
+        if PageEntryIndex <= MatchCount
+            string
+                PageRow delimited by size
+                "  " delimited by size
+                MatchName(PageEntryIndex) delimited by size
+                " (" delimited by size
+                MatchAuthCode(PageEntryIndex) delimited by size
+                ")" delimited by size
+                into PageDisplayLine(PageRow)
+        end-if
+    end-perform
+    if TooManyMatches and PageNumber equal to PageCount
+        move "More than 200 matches - refine your search to see the rest" to PageDisplayLine(10)
+    end-if
+    .
+
+end program ListAttendeesScreen.
