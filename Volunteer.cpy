@@ -0,0 +1,15 @@
+01 Volunteer.
+    05 VolunteerAuthCode  pic x(6).
+    05 VolunteerName      pic x(30).
+    05 ShiftRole          pic x(20).
+    05 ShiftDay           pic x(3).
+        88 ShiftDayIsWednesday value "Wed".
+        88 ShiftDayIsThursday  value "Thu".
+        88 ShiftDayIsFriday    value "Fri".
+        88 ShiftDayIsSaturday  value "Sat".
+        88 ShiftDayIsSunday    value "Sun".
+    05 ShiftTimeSlot      pic x(20).
+    05 ShiftStatus        pic x.
+        88 VolunteerOnShift     value "A".
+        88 VolunteerRostered    value "C".
+        88 VolunteerInTraining  value "T".
