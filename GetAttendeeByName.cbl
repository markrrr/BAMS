@@ -0,0 +1,99 @@
+identification division.
+program-id. GetAttendeeByName is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+local-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 UpperSearchTerm pic x(30) value spaces.
+    01 TrimmedSearchTerm pic x(30) value spaces.
+    01 TrimmedSearchLen pic 99 value zero.
+    01 UpperName pic x(30) value spaces.
+    01 UpperEmail pic x(30) value spaces.
+    01 UpperPhone pic x(15) value spaces.
+    01 OccurrenceCount pic 99 value zero.
+    01 MaxMatches pic 999 value 200.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 NameSearchTerm pic x(30) value spaces.
+    01 MatchCount pic 999 value zero.
+    01 MatchesTruncated pic 9 value zero.
+        88 TooManyMatches value 1.
+    copy AttendeeMatchTable.
+
+procedure division using AttendeeFileName, NameSearchTerm,
+    by reference MatchCount, MatchesTruncated, AttendeeMatchTable.
+
+    move zero to MatchCount
+    move zero to MatchesTruncated
+    move function upper-case(NameSearchTerm) to UpperSearchTerm
+    move function trim(UpperSearchTerm) to TrimmedSearchTerm
+    compute TrimmedSearchLen = function length(function trim(UpperSearchTerm))
+
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if TrimmedSearchTerm equal to spaces
+                perform RecordMatch
+            else
+                move function upper-case(AttendeeName of AttendeeRecord) to UpperName
+                move function upper-case(Email of AttendeeRecord) to UpperEmail
+                move function upper-case(Telephone of AttendeeRecord) to UpperPhone
+
+                move zero to OccurrenceCount
+                inspect UpperName tallying OccurrenceCount
+                    for all TrimmedSearchTerm(1:TrimmedSearchLen)
+                if OccurrenceCount equal zero
+                    inspect UpperEmail tallying OccurrenceCount
+                        for all TrimmedSearchTerm(1:TrimmedSearchLen)
+                end-if
+                if OccurrenceCount equal zero
+                    inspect UpperPhone tallying OccurrenceCount
+                        for all TrimmedSearchTerm(1:TrimmedSearchLen)
+                end-if
+
+                if OccurrenceCount > zero
+                    perform RecordMatch
+                end-if
+            end-if
+
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    goback
+    .
+
+RecordMatch section.
+    if MatchCount < MaxMatches
+        add 1 to MatchCount
+        move AuthCode of AttendeeRecord to MatchAuthCode(MatchCount)
+        move AttendeeName of AttendeeRecord to MatchName(MatchCount)
+    else
+        set TooManyMatches to true
+    end-if
+    .
+
+end program GetAttendeeByName.
