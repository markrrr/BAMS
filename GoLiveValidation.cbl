@@ -0,0 +1,181 @@
+identification division.
+program-id. GoLiveValidation is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            alternate record key is Email of AttendeeRecord with duplicates
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy SiteCapacity.
+
+    01 TotalAttendees pic 999 value zero.
+    01 NumberOnSite pic 999 value zero.
+    01 NumberToArrive pic 999 value zero.
+    01 KidsOnSite pic 99 value zero.
+    01 KidsToArrive pic 99 value zero.
+    01 NumberOfCancellations pic 99 value zero.
+    01 NumberOfNoShows pic 99 value zero.
+    01 TotalEstimatedAttendees pic 999 value zero.
+
+    01 TotalPaid pic 9(4) value zero.
+    01 TotalToPay pic 9(4) value zero.
+    01 TotalRefundsDue pic 9(4) value zero.
+    01 TotalRefunded pic 9(4) value zero.
+
+    01 MissingContactCount pic 999 value zero.
+    01 InconsistentPaymentCount pic 999 value zero.
+    01 DuplicateEmailCount pic 999 value zero.
+    01 ZeroAmountToPayCount pic 999 value zero.
+    01 ImplausibleKidsCount pic 999 value zero.
+    01 MaxPlausibleKids pic 9 value 6.
+    01 PreviousEmail pic x(30) value spaces.
+
+    01 IssuesFound pic 999 value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "PRE-EVENT GO-LIVE VALIDATION / DRY-RUN"
+    display " "
+
+    call "GetAttendeeStats"
+        using by content AttendeeFileName,
+        by reference TotalAttendees, NumberOnSite, NumberToArrive, KidsOnSite, KidsToArrive,
+        NumberOfCancellations, NumberOfNoShows
+    add NumberOnSite to NumberToArrive giving TotalEstimatedAttendees
+
+    call "GetFinancialStats"
+        using by content AttendeeFileName,
+        by reference TotalPaid, TotalToPay, TotalRefundsDue, TotalRefunded
+
+    if TotalEstimatedAttendees > SiteCapacity
+        display "[FAIL] Estimated attendance " TotalEstimatedAttendees
+            " exceeds site capacity " SiteCapacity
+        add 1 to IssuesFound
+    else
+        display "[ OK ] Estimated attendance " TotalEstimatedAttendees
+            " is within site capacity " SiteCapacity
+    end-if
+
+    if TotalRefundsDue > zero
+        display "[WARN] Refunds outstanding: $" TotalRefundsDue
+        add 1 to IssuesFound
+    else
+        display "[ OK ] No outstanding refunds"
+    end-if
+
+    perform ScanAttendeeRecords
+
+    if MissingContactCount > zero
+        display "[FAIL] " MissingContactCount " attendee(s) missing email or telephone"
+        add 1 to IssuesFound
+    else
+        display "[ OK ] All active attendees have contact details"
+    end-if
+
+    if InconsistentPaymentCount > zero
+        display "[FAIL] " InconsistentPaymentCount " attendee(s) have inconsistent payment data"
+        add 1 to IssuesFound
+    else
+        display "[ OK ] Payment data is consistent"
+    end-if
+
+    if DuplicateEmailCount > zero
+        display "[WARN] " DuplicateEmailCount " duplicate email registration(s) found - run DEDUPE"
+        add 1 to IssuesFound
+    else
+        display "[ OK ] No duplicate email registrations"
+    end-if
+
+    if ZeroAmountToPayCount > zero
+        display "[WARN] " ZeroAmountToPayCount " attendee(s) have no AmountToPay recorded"
+        add 1 to IssuesFound
+    else
+        display "[ OK ] All active attendees have an AmountToPay recorded"
+    end-if
+
+    if ImplausibleKidsCount > zero
+        display "[WARN] " ImplausibleKidsCount " attendee(s) have a suspiciously high kids count"
+        add 1 to IssuesFound
+    else
+        display "[ OK ] No suspicious kids counts"
+    end-if
+
+    display " "
+    if IssuesFound = zero
+        display "GO-LIVE CHECK: PASS - no issues found"
+    else
+        display "GO-LIVE CHECK: " IssuesFound " issue(s) found - review before go-live"
+    end-if
+
+    move IssuesFound to return-code
+    goback
+    .
+
+ScanAttendeeRecords section.
+    open input AttendeesFile
+        move spaces to Email of AttendeeRecord
+        start AttendeesFile key is greater than or equal to Email of AttendeeRecord
+            invalid key set EndOfAttendeesFile to true
+        end-start
+        if not EndOfAttendeesFile
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-if
+
+        perform until EndOfAttendeesFile
+            if not AttendeeCancelled of AttendeeRecord
+                if Email of AttendeeRecord equal to spaces
+                or Telephone of AttendeeRecord equal to spaces
+                    add 1 to MissingContactCount
+                end-if
+
+                if AttendeePaid of AttendeeRecord and AmountPaid of AttendeeRecord = zero
+                    add 1 to InconsistentPaymentCount
+                end-if
+                if AttendeeNotPaid of AttendeeRecord and DatePaid of AttendeeRecord not equal to spaces
+                    add 1 to InconsistentPaymentCount
+                end-if
+
+                if Email of AttendeeRecord not equal to spaces
+                and Email of AttendeeRecord equal to PreviousEmail
+                    add 1 to DuplicateEmailCount
+                end-if
+                move Email of AttendeeRecord to PreviousEmail
+
+                if AmountToPay of AttendeeRecord = zero
+                    add 1 to ZeroAmountToPayCount
+                end-if
+                if NumberOfKids of AttendeeRecord > MaxPlausibleKids
+                    add 1 to ImplausibleKidsCount
+                end-if
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+end program GoLiveValidation.
