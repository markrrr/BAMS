@@ -0,0 +1,95 @@
+identification division.
+program-id. GetGroupManifest is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select GroupSortFile assign to "groupmanifest.srt".
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    sd GroupSortFile.
+        01 GroupSortRecord.
+            05 GroupSortGroupID   pic x(10).
+            05 GroupSortName      pic x(30).
+            05 GroupSortAuthCode  pic x(6).
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 GroupSortEof pic 9 value zero.
+        88 AtEndOfGroupSort value 1.
+    01 PreviousGroupID pic x(10) value low-values.
+    01 FirstGroupPrinted pic 9 value zero.
+        88 AGroupHasBeenPrinted value 1.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    sort GroupSortFile on ascending key GroupSortGroupID, GroupSortName
+        input procedure is LoadGroupedAttendees
+        output procedure is PrintGroupManifest
+    goback
+    .
+
+LoadGroupedAttendees section.
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if GroupID of AttendeeRecord not equal spaces
+                move GroupID of AttendeeRecord to GroupSortGroupID
+                move AttendeeName of AttendeeRecord to GroupSortName
+                move AuthCode of AttendeeRecord to GroupSortAuthCode
+                release GroupSortRecord
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    .
+
+PrintGroupManifest section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "GROUP MANIFEST REPORT"
+    display " "
+    return GroupSortFile
+        at end set AtEndOfGroupSort to true
+    end-return
+    perform until AtEndOfGroupSort
+        if GroupSortGroupID not equal PreviousGroupID
+            if AGroupHasBeenPrinted
+                display " "
+            end-if
+            display "Group: " GroupSortGroupID
+            display "------------------------------"
+            move GroupSortGroupID to PreviousGroupID
+            set AGroupHasBeenPrinted to true
+        end-if
+        display "  " GroupSortName "  " GroupSortAuthCode
+        return GroupSortFile
+            at end set AtEndOfGroupSort to true
+        end-return
+    end-perform
+    .
+
+end program GetGroupManifest.
