@@ -0,0 +1,102 @@
+identification division.
+program-id. GetNightlyHeadcountReport is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    copy SiteCapacity.
+    copy EventCalendarTable.
+
+    01 NumberOfNights pic 9 value zero.
+    01 NightHeadcounts.
+        05 NightHeadcount pic 9(4) occurs 7 times.
+    01 ArrivalDayIndex pic 9 value zero.
+    01 DepartureDayIndex pic 9 value zero.
+    01 NightIndex pic 9 value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+
+procedure division using AttendeeFileName.
+    call "LoadEventCalendar" using by reference EventCalendarTable, NumberOfEventDays
+    move NumberOfEventDays to NumberOfNights
+    initialize NightHeadcounts
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeComing of AttendeeRecord or AttendeeArrived of AttendeeRecord
+                perform TallyAttendeeNights
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    perform PrintReport
+    goback
+    .
+
+TallyAttendeeNights section.
+    set EventDayIdx to 1
+    search EventDayName
+        at end move 1 to ArrivalDayIndex
+        when EventDayName(EventDayIdx) equal to ArrivalDay of AttendeeRecord
+            set ArrivalDayIndex to EventDayIdx
+    end-search
+    if DepartureDay of AttendeeRecord equal to spaces
+        compute DepartureDayIndex = NumberOfNights + 1
+    else
+        set EventDayIdx to 1
+        search EventDayName
+            at end compute DepartureDayIndex = NumberOfNights + 1
+            when EventDayName(EventDayIdx) equal to DepartureDay of AttendeeRecord
+                set DepartureDayIndex to EventDayIdx
+        end-search
+    end-if
+    perform varying NightIndex from 1 by 1 until NightIndex > NumberOfNights
+        if ArrivalDayIndex <= NightIndex and DepartureDayIndex > NightIndex
+            add 1 to NightHeadcount(NightIndex)
+        end-if
+    end-perform
+    .
+
+PrintReport section.
+    display "    BarnCamp Attendee Management System v1.0   (c) copyleft 2017 HacktionLab    "
+    display "NIGHTLY HEADCOUNT / CAPACITY REPORT"
+    display " "
+    display "Night       Headcount  Capacity  Status"
+    display "----------  ---------  --------  ------"
+    perform varying NightIndex from 1 by 1 until NightIndex > NumberOfNights
+        set EventDayIdx to NightIndex
+        if NightHeadcount(NightIndex) > SiteCapacity
+            display EventDayName(EventDayIdx) "         " NightHeadcount(NightIndex) "       " SiteCapacity "  OVER CAPACITY"
+        else
+            display EventDayName(EventDayIdx) "         " NightHeadcount(NightIndex) "       " SiteCapacity "  ok"
+        end-if
+    end-perform
+    .
+
+end program GetNightlyHeadcountReport.
