@@ -0,0 +1,10 @@
+01 AttendeeChangeLogEntry.
+    05 ChangeLogAuthCode     pic x(6).
+    05 filler                pic x value space.
+    05 ChangeLogTimestamp    pic x(15).
+    05 filler                pic x value space.
+    05 ChangeLogFieldName    pic x(16).
+    05 filler                pic x value space.
+    05 ChangeLogOldValue     pic x(30).
+    05 filler                pic x value space.
+    05 ChangeLogNewValue     pic x(30).
