@@ -0,0 +1 @@
+01 MaximumKidsPerAdult pic 9 value 8.
