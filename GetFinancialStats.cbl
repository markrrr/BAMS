@@ -23,23 +23,37 @@ local-storage section.
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    01 BalanceOwed pic 999 value zero.
+
 linkage section.
     01 AttendeeFileName pic x(20) value "attendees.dat".
     01 TotalPaid pic 9(4) value zero.
     01 TotalToPay pic 9(4) value zero.
+    01 TotalRefundsDue pic 9(4) value zero.
+    01 TotalRefunded pic 9(4) value zero.
 
-procedure division using AttendeeFileName, by reference TotalPaid, TotalToPay.
-    initialize TotalPaid, TotalToPay
+procedure division using AttendeeFileName, by reference TotalPaid, TotalToPay,
+    TotalRefundsDue, TotalRefunded.
+    initialize TotalPaid, TotalToPay, TotalRefundsDue, TotalRefunded
     open input AttendeesFile
         read AttendeesFile next record
             at end set EndOfAttendeesFile to true
         end-read
         perform until EndOfAttendeesFile
             evaluate true
+                when AttendeeCancelled of AttendeeRecord
+                    if RefundDate of AttendeeRecord equal to spaces
+                        add RefundAmount of AttendeeRecord to TotalRefundsDue
+                    else
+                        add RefundAmount of AttendeeRecord to TotalRefunded
+                    end-if
                 when AttendeePaid of AttendeeRecord
                     add AmountPaid of AttendeeRecord to TotalPaid
                 when AttendeeNotPaid of AttendeeRecord
-                    add AmountToPay of AttendeeRecord to TotalToPay
+                    add AmountPaid of AttendeeRecord to TotalPaid
+                    subtract AmountPaid of AttendeeRecord from
+                        AmountToPay of AttendeeRecord giving BalanceOwed
+                    add BalanceOwed to TotalToPay
             end-evaluate
             read AttendeesFile next record
                 at end set EndOfAttendeesFile to true
