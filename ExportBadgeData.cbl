@@ -0,0 +1,90 @@
+identification division.
+program-id. ExportBadgeData is initial.
+
+environment division.
+input-output section.
+    file-control.
+        select optional AttendeesFile assign to AttendeeFileName
+            organization is indexed
+            access mode is dynamic
+            record key is AuthCode
+            file status is AttendeeStatus.
+
+        select CsvFile assign to CsvFileName
+            organization is line sequential
+            file status is CsvStatus.
+
+data division.
+file section.
+    fd AttendeesFile.
+        copy Attendee replacing Attendee by
+            ==AttendeeRecord.
+            88 EndOfAttendeesFile value high-values==.
+
+    fd CsvFile
+        record contains 200 characters.
+        01 CsvLine pic x(200).
+
+working-storage section.
+    01 AttendeeStatus   pic x(2).
+        88 Successful   value "00".
+        88 RecordExists value "22".
+        88 NoSuchRecord value "23".
+
+    01 CsvStatus pic x(2).
+        88 CsvOk value "00".
+
+    01 BarcodeText pic x(8).
+    01 BadgesExported pic 9(4) value zero.
+
+linkage section.
+    01 AttendeeFileName pic x(20) value "attendees.dat".
+    01 CsvFileName pic x(30) value "badges.csv".
+
+procedure division using AttendeeFileName, CsvFileName.
+    open output CsvFile
+    move "AuthCode,Name,ArrivalDay,DepartureDay,NumberOfKids,GroupID,Barcode"
+        to CsvLine
+    write CsvLine
+
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if not AttendeeCancelled of AttendeeRecord
+                perform WriteBadgeLine
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    close CsvFile
+
+    display "Badge/wristband records exported: " BadgesExported
+    goback
+    .
+
+WriteBadgeLine section.
+    call "GenerateBarcodeText"
+        using by content AuthCode of AttendeeRecord,
+        by reference BarcodeText
+    move spaces to CsvLine
+    string
+        function trim(AuthCode of AttendeeRecord) delimited by size ","
+        function trim(AttendeeName of AttendeeRecord) delimited by size ","
+        function trim(ArrivalDay of AttendeeRecord) delimited by size ","
+        function trim(DepartureDay of AttendeeRecord) delimited by size ","
+        function trim(NumberOfKids of AttendeeRecord) delimited by size ","
+        function trim(GroupID of AttendeeRecord) delimited by size ","
+        function trim(BarcodeText) delimited by size
+        into CsvLine
+    end-string
+    write CsvLine
+    add 1 to BadgesExported
+    .
+
+end program ExportBadgeData.
